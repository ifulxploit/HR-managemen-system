@@ -0,0 +1,190 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. LEAVE-ACCRUAL-BATCH.
+000030 AUTHOR. SDM-APPLICATIONS-TEAM.
+000040 INSTALLATION. HEAD-OFFICE-DATA-CENTER.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    PROGRAM   : LEAVE-ACCRUAL-BATCH (LVACCR.COB)               *
+000090*    PURPOSE   : RUN ONCE A MONTH. READS EMPLOYEE-FILE, CREDITS  *
+000100*                EACH ACTIVE EMPLOYEE WITH THE LEAVE ACCRUAL     *
+000110*                EARNED FOR THEIR POSITION, POSTS THE ACCRUAL TO *
+000120*                LEAVE-TRANSACTION-FILE, AND PRINTS A REPORT OF  *
+000130*                EVERY EMPLOYEE CREDITED AND THE AMOUNT.         *
+000140*                                                                *
+000150*    MODIFICATION HISTORY.                                      *
+000160*    DATE        INIT   DESCRIPTION                             *
+000170*    ----------  -----  ------------------------------------    *
+000180*    2026-08-09  AGT    INITIAL VERSION.                        *
+000181*    2026-08-09  AGT    OPEN EXTEND AGAINST LEAVE-TRANSACTION-   *
+000182*                       FILE NOW FALLS BACK TO OPEN OUTPUT WHEN  *
+000183*                       THE LEDGER HAS NEVER BEEN CREATED YET.   *
+000184*    2026-08-09  AGT    OPEN I-O AGAINST EMPLOYEE-FILE NOW       *
+000185*                       CREATES THE FILE FIRST (OPEN OUTPUT,     *
+000186*                       CLOSE, OPEN I-O) WHEN IT HAS NEVER BEEN  *
+000187*                       CREATED YET, SINCE OPEN I-O REQUIRES THE *
+000188*                       FILE TO ALREADY EXIST.                  *
+000189*    2026-08-09  AGT    2100-LOOKUP-ACCRUAL-RATE NOW MATCHES ON  *
+000190*                       AN UPPER-FOLDED COPY OF EMPLOYEE-        *
+000191*                       POSITION, SINCE THE FIELD IS FREE-TEXT   *
+000192*                       OPERATOR INPUT AND IS NOT CANONICALIZED  *
+000193*                       TO UPPERCASE BEFORE IT REACHES THIS      *
+000194*                       LOOKUP.                                  *
+000195*****************************************************************
+000200
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     COPY EMPSEL.
+000250     COPY LVTXNSEL.
+000260     COPY ACCRSEL.
+000270
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  EMPLOYEE-FILE.
+000310     COPY EMPREC.
+000320
+000330 FD  LEAVE-TRANSACTION-FILE.
+000340     COPY LEAVETXN.
+000350
+000360 FD  ACCRUAL-REPORT-FILE.
+000370 01  ACCRUAL-REPORT-LINE              PIC X(80).
+000380
+000390 WORKING-STORAGE SECTION.
+000400 01  WS-CURRENT-DATE-NUM              PIC 9(08).
+000410 01  WS-CURRENT-DATE REDEFINES WS-CURRENT-DATE-NUM.
+000420     05  WS-YEAR                       PIC 9(04).
+000430     05  WS-MONTH                      PIC 99.
+000440     05  WS-DAY                        PIC 99.
+000450 01  WS-EMP-FILE-STATUS                PIC X(02).
+000460 01  WS-LVTXN-FILE-STATUS               PIC X(02).
+000470 01  WS-ACCR-FILE-STATUS                PIC X(02).
+000480 01  WS-EOF-SW                          PIC X(01) VALUE 'N'.
+000490     88  WS-END-OF-EMPLOYEE-FILE         VALUE 'Y'.
+000495 01  WS-POSITION-FOLDED                 PIC X(15).
+000500 01  WS-ACCRUAL-AMOUNT                  PIC S9(03).
+000510 01  WS-EMPLOYEE-COUNT                  PIC 9(05) VALUE 0.
+000520 01  WS-TOTAL-ACCRUED                   PIC S9(07) VALUE 0.
+000530 01  WS-DETAIL-LINE.
+000540     05  WS-DL-ID                        PIC 9(06).
+000550     05  FILLER                          PIC X(02) VALUE SPACES.
+000560     05  WS-DL-NAME                      PIC X(30).
+000570     05  FILLER                          PIC X(02) VALUE SPACES.
+000580     05  WS-DL-POSITION                  PIC X(15).
+000590     05  FILLER                          PIC X(02) VALUE SPACES.
+000600     05  WS-DL-AMOUNT                    PIC +ZZ9.
+000610     05  FILLER                          PIC X(02) VALUE SPACES.
+000620     05  WS-DL-NEW-BALANCE               PIC ZZ9.
+000630
+000640 PROCEDURE DIVISION.
+000650*****************************************************************
+000660*    0000-MAINLINE - BATCH JOB ENTRY POINT.                     *
+000670*****************************************************************
+000680 0000-MAINLINE.
+000690     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000700     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-EXIT
+000710         UNTIL WS-END-OF-EMPLOYEE-FILE.
+000720     PERFORM 9000-TERMINATION THRU 9000-EXIT.
+000730     STOP RUN.
+000740
+000750*****************************************************************
+000760*    1000-INITIALIZE - OPEN FILES AND PRINT THE REPORT HEADER.  *
+000770*****************************************************************
+000780 1000-INITIALIZE.
+000790     ACCEPT WS-CURRENT-DATE-NUM FROM DATE YYYYMMDD.
+000800     OPEN I-O EMPLOYEE-FILE.
+000801     IF WS-EMP-FILE-STATUS NOT = '00'
+000802         OPEN OUTPUT EMPLOYEE-FILE
+000803         CLOSE EMPLOYEE-FILE
+000804         OPEN I-O EMPLOYEE-FILE
+000805     END-IF.
+000810     OPEN OUTPUT ACCRUAL-REPORT-FILE.
+000820     MOVE 'LAPORAN AKRUAL CUTI BULANAN' TO ACCRUAL-REPORT-LINE.
+000830     WRITE ACCRUAL-REPORT-LINE.
+000840     MOVE SPACES TO ACCRUAL-REPORT-LINE.
+000850     STRING 'TANGGAL JALAN: ' WS-DAY '-' WS-MONTH '-' WS-YEAR
+000860         DELIMITED BY SIZE INTO ACCRUAL-REPORT-LINE.
+000870     WRITE ACCRUAL-REPORT-LINE.
+000880     MOVE 'ID    NAMA                   POSISI      JML SALDO'
+000890         TO ACCRUAL-REPORT-LINE.
+000900     WRITE ACCRUAL-REPORT-LINE.
+000910 1000-EXIT.
+000920     EXIT.
+000930
+000940*****************************************************************
+000950*    2000-PROCESS-EMPLOYEE - READ ONE EMPLOYEE, CREDIT ACCRUAL. *
+000960*****************************************************************
+000970 2000-PROCESS-EMPLOYEE.
+000980     READ EMPLOYEE-FILE NEXT RECORD
+000990         AT END
+001000             SET WS-END-OF-EMPLOYEE-FILE TO TRUE
+001010             GO TO 2000-EXIT
+001020     END-READ.
+001030     IF NOT EMPLOYEE-ACTIVE
+001040         GO TO 2000-EXIT
+001050     END-IF.
+001060     PERFORM 2100-LOOKUP-ACCRUAL-RATE THRU 2100-EXIT.
+001070     OPEN EXTEND LEAVE-TRANSACTION-FILE.
+001071     IF WS-LVTXN-FILE-STATUS NOT = '00'
+001072         OPEN OUTPUT LEAVE-TRANSACTION-FILE
+001073     END-IF.
+001080     MOVE EMPLOYEE-ID TO LVTXN-EMPLOYEE-ID.
+001090     SET LVTXN-ACCRUAL TO TRUE.
+001100     MOVE WS-ACCRUAL-AMOUNT TO LVTXN-AMOUNT.
+001110     MOVE WS-YEAR TO LVTXN-YEAR.
+001120     MOVE WS-MONTH TO LVTXN-MONTH.
+001130     MOVE WS-DAY TO LVTXN-DAY.
+001140     MOVE 'Akrual cuti bulanan' TO LVTXN-NOTE.
+001150     WRITE LEAVE-TRANSACTION-RECORD.
+001160     CLOSE LEAVE-TRANSACTION-FILE.
+001170     CALL 'LVBAL' USING EMPLOYEE-ID EMPLOYEE-LEAVE-BALANCE.
+001180     REWRITE EMPLOYEE-RECORD.
+001190     ADD 1 TO WS-EMPLOYEE-COUNT.
+001200     ADD WS-ACCRUAL-AMOUNT TO WS-TOTAL-ACCRUED.
+001210     MOVE EMPLOYEE-ID TO WS-DL-ID.
+001220     MOVE EMPLOYEE-NAME TO WS-DL-NAME.
+001230     MOVE EMPLOYEE-POSITION TO WS-DL-POSITION.
+001240     MOVE WS-ACCRUAL-AMOUNT TO WS-DL-AMOUNT.
+001250     MOVE EMPLOYEE-LEAVE-BALANCE TO WS-DL-NEW-BALANCE.
+001260     WRITE ACCRUAL-REPORT-LINE FROM WS-DETAIL-LINE.
+001270 2000-EXIT.
+001280     EXIT.
+001290
+001300*****************************************************************
+001310*    2100-LOOKUP-ACCRUAL-RATE - DAYS EARNED THIS MONTH BY        *
+001320*    EMPLOYEE-POSITION.                                          *
+001330*****************************************************************
+001340 2100-LOOKUP-ACCRUAL-RATE.
+001345     MOVE FUNCTION UPPER-CASE(EMPLOYEE-POSITION)
+001346         TO WS-POSITION-FOLDED.
+001350     EVALUATE WS-POSITION-FOLDED
+001360         WHEN 'DIRECTOR'
+001370             MOVE 3 TO WS-ACCRUAL-AMOUNT
+001380         WHEN 'MANAGER'
+001390             MOVE 2 TO WS-ACCRUAL-AMOUNT
+001400         WHEN 'SUPERVISOR'
+001410             MOVE 2 TO WS-ACCRUAL-AMOUNT
+001420         WHEN OTHER
+001430             MOVE 1 TO WS-ACCRUAL-AMOUNT
+001440     END-EVALUATE.
+001450 2100-EXIT.
+001460     EXIT.
+001470
+001480*****************************************************************
+001490*    9000-TERMINATION - PRINT THE SUMMARY LINE AND CLOSE FILES. *
+001500*****************************************************************
+001510 9000-TERMINATION.
+001520     MOVE SPACES TO ACCRUAL-REPORT-LINE.
+001530     WRITE ACCRUAL-REPORT-LINE.
+001540     STRING 'TOTAL KARYAWAN DIPROSES: ' WS-EMPLOYEE-COUNT
+001550         DELIMITED BY SIZE INTO ACCRUAL-REPORT-LINE.
+001560     WRITE ACCRUAL-REPORT-LINE.
+001570     MOVE SPACES TO ACCRUAL-REPORT-LINE.
+001580     STRING 'TOTAL HARI CUTI DIAKRUALKAN: ' WS-TOTAL-ACCRUED
+001590         DELIMITED BY SIZE INTO ACCRUAL-REPORT-LINE.
+001600     WRITE ACCRUAL-REPORT-LINE.
+001610     CLOSE EMPLOYEE-FILE.
+001620     CLOSE ACCRUAL-REPORT-FILE.
+001630     DISPLAY 'LEAVE-ACCRUAL-BATCH SELESAI. LIHAT ACCRRPT.'.
+001640 9000-EXIT.
+001650     EXIT.
