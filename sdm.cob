@@ -1,147 +1,754 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HR-MANAGEMENT-SYSTEM.
-
-DATA DIVISION.
-FILE SECTION.
-FD EMPLOYEE-FILE.
-01 EMPLOYEE-RECORD.
-   05 EMPLOYEE-ID PIC 9(6).
-   05 EMPLOYEE-NAME PIC X(30).
-   05 EMPLOYEE-DEPT PIC X(10).
-   05 EMPLOYEE-POSITION PIC X(15).
-   05 EMPLOYEE-SALARY PIC 9(6)V99.
-   05 EMPLOYEE-LEAVE-BALANCE PIC 9(3).
-
-WORKING-STORAGE SECTION.
-01 WS-CURRENT-DATE.
-   05 WS-YEAR PIC 9(4).
-   05 WS-MONTH PIC 99.
-   05 WS-DAY PIC 99.
-01 WS-EMP-ID PIC 9(6).
-01 WS-EMP-NAME PIC X(30).
-01 WS-EMP-DEPT PIC X(10).
-01 WS-EMP-POSITION PIC X(15).
-01 WS-EMP-SALARY PIC 9(6)V99.
-01 WS-EMP-LEAVE-BALANCE PIC 9(3).
-01 WS-CHOICE PIC X.
-01 WS-EXIT PIC X(3) VALUE 'NO '.
-
-PROCEDURE DIVISION.
-MAIN-PROGRAM.
-   PERFORM INITIALIZATION.
-   PERFORM DISPLAY-MENU UNTIL WS-EXIT = 'YES'.
-   PERFORM TERMINATION.
-   STOP RUN.
-
-INITIALIZATION.
-   OPEN I-O EMPLOYEE-FILE.
-   DISPLAY 'HR MANAGEMENT SYSTEM'.
-   DISPLAY '---------------------'.
-   DISPLAY 'TANGGAL SEKARANG: ' WS-DAY '-' WS-MONTH '-' WS-YEAR.
-   ACCEPT WS-CHOICE.
-
-DISPLAY-MENU.
-   DISPLAY '1. Tambah Karyawan'.
-   DISPLAY '2. Lihat Informasi Karyawan'.
-   DISPLAY '3. Perbarui Informasi Karyawan'.
-   DISPLAY '4. Hapus Karyawan'.
-   DISPLAY '5. Keluar'.
-   ACCEPT WS-CHOICE.
-   IF WS-CHOICE = '1' THEN PERFORM TAMBAH-KARYAWAN.
-   IF WS-CHOICE = '2' THEN PERFORM LIHAT-INFORMASI-KARYAWAN.
-   IF WS-CHOICE = '3' THEN PERFORM PERBARUI-INFORMASI-KARYAWAN.
-   IF WS-CHOICE = '4' THEN PERFORM HAPUS-KARYAWAN.
-   IF WS-CHOICE = '5' THEN MOVE 'YES' TO WS-EXIT.
-
-TAMBAH-KARYAWAN.
-   DISPLAY 'MASUKKAN DETAIL KARYAWAN:'.
-   DISPLAY 'ID Karyawan: '.
-   ACCEPT WS-EMP-ID.
-   DISPLAY 'Nama Karyawan: '.
-   ACCEPT WS-EMP-NAME.
-   DISPLAY 'Departemen Karyawan: '.
-   ACCEPT WS-EMP-DEPT.
-   DISPLAY 'Posisi Karyawan: '.
-   ACCEPT WS-EMP-POSITION.
-   DISPLAY 'Gaji Karyawan: '.
-   ACCEPT WS-EMP-SALARY.
-   DISPLAY 'Saldo Cuti Karyawan: '.
-   ACCEPT WS-EMP-LEAVE-BALANCE.
-   MOVE WS-EMP-ID TO EMPLOYEE-ID.
-   MOVE WS-EMP-NAME TO EMPLOYEE-NAME.
-   MOVE WS-EMP-DEPT TO EMPLOYEE-DEPT.
-   MOVE WS-EMP-POSITION TO EMPLOYEE-POSITION.
-   MOVE WS-EMP-S
-   MOVE WS-EMP-SALARY TO EMPLOYEE-SALARY.
-   MOVE WS-EMP-LEAVE-BALANCE TO EMPLOYEE-LEAVE-BALANCE.
-   WRITE EMPLOYEE-RECORD.
-   DISPLAY 'Karyawan berhasil ditambahkan.'.
-   
-   LIHAT-INFORMASI-KARYAWAN.
-   DISPLAY 'MASUKKAN ID KARYAWAN:'.
-   ACCEPT WS-EMP-ID.
-   READ EMPLOYEE-FILE INTO EMPLOYEE-RECORD
-       AT END
-           DISPLAY 'Karyawan tidak ditemukan.'
-       NOT AT END
-           IF EMPLOYEE-ID = WS-EMP-ID
-               DISPLAY 'ID Karyawan: ' EMPLOYEE-ID
-               DISPLAY 'Nama Karyawan: ' EMPLOYEE-NAME
-               DISPLAY 'Departemen Karyawan: ' EMPLOYEE-DEPT
-               DISPLAY 'Posisi Karyawan: ' EMPLOYEE-POSITION
-               DISPLAY 'Gaji Karyawan: ' EMPLOYEE-SALARY
-               DISPLAY 'Saldo Cuti Karyawan: ' EMPLOYEE-LEAVE-BALANCE
-           END-IF
-       END-READ.
-   
-   PERBARUI-INFORMASI-KARYAWAN.
-   DISPLAY 'MASUKKAN ID KARYAWAN:'.
-   ACCEPT WS-EMP-ID.
-   READ EMPLOYEE-FILE INTO EMPLOYEE-RECORD
-       AT END
-           DISPLAY 'Karyawan tidak ditemukan.'
-       NOT AT END
-           IF EMPLOYEE-ID = WS-EMP-ID
-               DISPLAY 'Masukkan informasi baru untuk karyawan dengan ID ' EMPLOYEE-ID ':'.
-               DISPLAY 'Nama Karyawan: ' EMPLOYEE-NAME.
-               ACCEPT WS-EMP-NAME.
-               DISPLAY 'Departemen Karyawan: ' EMPLOYEE-DEPT.
-               ACCEPT WS-EMP-DEPT.
-               DISPLAY 'Posisi Karyawan: ' EMPLOYEE-POSITION.
-               ACCEPT WS-EMP-POSITION.
-               DISPLAY 'Gaji Karyawan: ' EMPLOYEE-SALARY.
-               ACCEPT WS-EMP-SALARY.
-               DISPLAY 'Saldo Cuti Karyawan: ' EMPLOYEE-LEAVE-BALANCE.
-               ACCEPT WS-EMP-LEAVE-BALANCE.
-               MOVE WS-EMP-NAME TO EMPLOYEE-NAME.
-               MOVE WS-EMP-DEPT TO EMPLOYEE-DEPT.
-               MOVE WS-EMP-POSITION TO EMPLOYEE-POSITION.
-               MOVE WS-EMP-SALARY TO EMPLOYEE-SALARY.
-               MOVE WS-EMP-LEAVE-BALANCE TO EMPLOYEE-LEAVE-BALANCE.
-               REWRITE EMPLOYEE-RECORD.
-               DISPLAY 'Informasi karyawan berhasil diperbarui.'
-           END-IF
-       END-READ.
-   
-   HAPUS-KARYAWAN.
-   DISPLAY 'MASUKKAN ID KARYAWAN:'.
-   ACCEPT WS-EMP-ID.
-   DISPLAY 'Apakah Anda yakin ingin menghapus karyawan dengan ID ' WS-EMP-ID '? (Y/N)'.
-   ACCEPT WS-CHOICE.
-   IF WS-CHOICE = 'Y' OR WS-CHOICE = 'y'
-       THEN
-           READ EMPLOYEE-FILE INTO EMPLOYEE-RECORD
-               AT END
-                   DISPLAY 'Karyawan tidak ditemukan.'
-               NOT AT END
-                   IF EMPLOYEE-ID = WS-EMP-ID
-                       DELETE EMPLOYEE-RECORD
-                       DISPLAY 'Karyawan berhasil dihapus.'
-                   END-IF
-           END-READ
-   END-IF.
-   
-   TERMINATION.
-   CLOSE EMPLOYEE-FILE.
-   DISPLAY 'PROGRAM SELESAI'.
-   
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HR-MANAGEMENT-SYSTEM.
+000030 AUTHOR. SDM-APPLICATIONS-TEAM.
+000040 INSTALLATION. HEAD-OFFICE-DATA-CENTER.
+000050 DATE-WRITTEN. 01-01-2021.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    PROGRAM   : HR-MANAGEMENT-SYSTEM (SDM.COB)                 *
+000090*    PURPOSE   : INTERACTIVE MAINTENANCE OF THE EMPLOYEE MASTER *
+000100*                FILE - ADD, VIEW, UPDATE AND OFFBOARD          *
+000110*                KARYAWAN (EMPLOYEE) RECORDS.                   *
+000120*                                                                *
+000130*    MODIFICATION HISTORY.                                      *
+000140*    DATE        INIT   DESCRIPTION                             *
+000150*    ----------  -----  ------------------------------------    *
+000160*    2026-08-09  AGT    CONVERTED EMPLOYEE-FILE TO AN INDEXED    *
+000170*                       FILE KEYED ON EMPLOYEE-ID SO LOOKUPS,    *
+000180*                       UPDATES AND DELETES NO LONGER DEPEND ON  *
+000190*                       A RECORD'S POSITION IN THE FILE.         *
+000200*    2026-08-09  AGT    TAMBAH-KARYAWAN NOW REJECTS A DUPLICATE  *
+000210*                       EMPLOYEE-ID AND ENFORCES THE CONFIGURED  *
+000220*                       SALARY/LEAVE-BALANCE RANGES BEFORE WRITE.*
+000230*    2026-08-09  AGT    HAPUS-KARYAWAN NO LONGER DELETES AN       *
+000240*                       EMPLOYEE OUTRIGHT - IT ARCHIVES THE       *
+000250*                       RECORD TO TERMINATED-EMPLOYEE-FILE WITH   *
+000260*                       A REASON AND EFFECTIVE DATE, FLAGGED FOR  *
+000270*                       THE NEXT PAYROLL FINAL-PAY RUN, AND ONLY  *
+000280*                       THEN REMOVES IT FROM EMPLOYEE-FILE.       *
+000290*    2026-08-09  AGT    ADDED AUDIT-LOG-FILE - EVERY ADD, CHANGE   *
+000300*                       AND DELETE AGAINST EMPLOYEE-FILE NOW        *
+000310*                       WRITES A BEFORE/AFTER ENTRY SHOWING WHO     *
+000320*                       MADE THE CHANGE AND WHEN.                   *
+000330*    2026-08-09  AGT    3200-POST-LEAVE-TXN NOW LOGS ITS OWN       *
+000340*                       REWRITE TO AUDIT-LOG-FILE, AND THE SALARY   *
+000350*                       AUDIT ENTRIES IN 5300-POST-AUDIT-TRAIL ARE   *
+000360*                       EDITED SO THE DECIMAL POINT IS PRESERVED.    *
+000370*    2026-08-09  AGT    5200-POST-LEAVE-ADJUSTMENT NOW VALIDATES    *
+000380*                       THE OPERATOR'S LEAVE TRANSACTION TYPE       *
+000390*                       AGAINST A/U/J BEFORE POSTING IT, INSTEAD     *
+000400*                       OF LETTING AN UNRECOGNIZED ENTRY FALL INTO  *
+000410*                       LVBAL'S DEFAULT ADD BRANCH.                  *
+000411*    2026-08-09  AGT    OPEN EXTEND AGAINST TERMINATED-EMPLOYEE-    *
+000412*                       FILE, AUDIT-LOG-FILE AND SALARY-HISTORY-    *
+000413*                       FILE NOW FALL BACK TO OPEN OUTPUT WHEN THE  *
+000414*                       FILE HAS NEVER BEEN CREATED YET, SINCE       *
+000415*                       OPEN EXTEND DOES NOT CREATE A MISSING        *
+000416*                       SEQUENTIAL FILE. 7500-LIHAT-RIWAYAT-GAJI     *
+000417*                       NO LONGER HANGS WHEN SALARY-HISTORY-FILE     *
+000418*                       DOES NOT YET EXIST ON DISK.                  *
+000419*    2026-08-09  AGT    OPEN I-O AGAINST EMPLOYEE-FILE AND           *
+000421*                       DEPARTMENT-FILE NOW CREATES THE FILE FIRST   *
+000422*                       (OPEN OUTPUT, CLOSE, OPEN I-O) WHEN IT HAS   *
+000423*                       NEVER BEEN CREATED YET, SINCE OPEN I-O       *
+000424*                       REQUIRES THE FILE TO ALREADY EXIST.          *
+000426*    2026-08-09  AGT    PERBARUI-INFORMASI-KARYAWAN NOW ENFORCES     *
+000427*                       THE SAME SALARY/LEAVE-BALANCE RANGE CHECK    *
+000428*                       AS TAMBAH-KARYAWAN BEFORE REWRITE, NOT JUST  *
+000429*                       THE DEPARTMENT CHECK.                        *
+000431*    2026-08-09  AGT    DEPARTMENT CODES ARE NOW UPPER-FOLDED AT    *
+000432*                       THE POINT OF ENTRY (8000-KELOLA-            *
+000433*                       DEPARTEMEN'S DEPT-CODE) AND LOOKUP          *
+000434*                       (3300-VALIDATE-DEPT'S WS-EMP-DEPT), SO       *
+000435*                       "Sales" AND "SALES" CANNOT END UP AS TWO    *
+000436*                       DIFFERENT DEPARTMENTS ON DEPARTMENT-FILE     *
+000437*                       OR FAIL TO MATCH EACH OTHER.                 *
+000438*****************************************************************
+000433
+000440 ENVIRONMENT DIVISION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     COPY EMPSEL.
+000480     COPY TERMSEL.
+000490     COPY SALHSEL.
+000500     COPY LVTXNSEL.
+000510     COPY DEPTSEL.
+000520     COPY ROSTSEL.
+000530     COPY AUDSEL.
+000540
+000550 DATA DIVISION.
+000560 FILE SECTION.
+000570 FD  EMPLOYEE-FILE.
+000580     COPY EMPREC.
+000590
+000600 FD  TERMINATED-EMPLOYEE-FILE.
+000610     COPY TERMREC.
+000620
+000630 FD  SALARY-HISTORY-FILE.
+000640     COPY SALHIST.
+000650
+000660 FD  LEAVE-TRANSACTION-FILE.
+000670     COPY LEAVETXN.
+000680
+000690 FD  DEPARTMENT-FILE.
+000700     COPY DEPTREC.
+000710
+000720 SD  SORT-WORK-FILE.
+000730     COPY ROSTREC.
+000740
+000750 FD  AUDIT-LOG-FILE.
+000760     COPY AUDITREC.
+000770
+000780 WORKING-STORAGE SECTION.
+000790 01  WS-CURRENT-DATE-NUM             PIC 9(08).
+000800 01  WS-CURRENT-DATE REDEFINES WS-CURRENT-DATE-NUM.
+000810     05  WS-YEAR                      PIC 9(04).
+000820     05  WS-MONTH                     PIC 99.
+000830     05  WS-DAY                       PIC 99.
+000840 01  WS-EMP-FILE-STATUS               PIC X(02).
+000850 01  WS-TERM-FILE-STATUS              PIC X(02).
+000860 01  WS-TERM-REASON                   PIC X(40).
+000870 01  WS-TERM-EFF-DATE.
+000880     05  WS-TERM-EFF-YEAR              PIC 9(04).
+000890     05  WS-TERM-EFF-MONTH             PIC 9(02).
+000900     05  WS-TERM-EFF-DAY               PIC 9(02).
+000910 01  WS-SALHIST-FILE-STATUS           PIC X(02).
+000920 01  WS-OLD-SALARY                    PIC 9(06)V99.
+000930 01  WS-SALHIST-REASON                PIC X(40).
+000940 01  WS-LVTXN-FILE-STATUS              PIC X(02).
+000950 01  WS-LVTXN-TYPE-ENTRY               PIC X(01).
+000960 01  WS-LVTXN-AMOUNT-ENTRY             PIC S9(03).
+000970 01  WS-LVTXN-NOTE-ENTRY               PIC X(40).
+000980 01  WS-LVTXN-OLD-BALANCE              PIC 9(03).
+000990 01  WS-DEPT-FILE-STATUS               PIC X(02).
+001000 01  WS-AUDIT-FILE-STATUS              PIC X(02).
+001010 01  WS-OPERATOR-ID                    PIC X(08).
+001020 01  WS-AUDIT-TIME-NUM                 PIC 9(08).
+001030 01  WS-AUDIT-TIME REDEFINES WS-AUDIT-TIME-NUM.
+001040     05  WS-AUDIT-HOUR                  PIC 9(02).
+001050     05  WS-AUDIT-MINUTE                PIC 9(02).
+001060     05  WS-AUDIT-SECOND                PIC 9(02).
+001070     05  WS-AUDIT-HUNDREDTH             PIC 9(02).
+001080 01  WS-OLD-NAME                      PIC X(30).
+001090 01  WS-OLD-DEPT                      PIC X(10).
+001100 01  WS-OLD-POSITION                  PIC X(15).
+001110 01  WS-AUDIT-SALARY-EDIT             PIC ZZZZZZ9.99.
+001120 01  WS-SORT-EOF-SW                     PIC X(01).
+001130 01  WS-ROSTER-CURRENT-DEPT             PIC X(10).
+001140 01  WS-ROSTER-DEPT-COUNT                PIC 9(05) VALUE 0.
+001150 01  WS-ROSTER-DEPT-SALARY               PIC 9(08)V99 VALUE 0.
+001160 01  WS-ROSTER-GRAND-COUNT               PIC 9(05) VALUE 0.
+001170 01  WS-ROSTER-GRAND-SALARY              PIC 9(09)V99 VALUE 0.
+001180 01  WS-EMP-ID                        PIC 9(06).
+001190 01  WS-EMP-NAME                      PIC X(30).
+001200 01  WS-EMP-DEPT                      PIC X(10).
+001210 01  WS-EMP-POSITION                  PIC X(15).
+001220 01  WS-EMP-SALARY                    PIC 9(06)V99.
+001230 01  WS-EMP-LEAVE-BALANCE             PIC 9(03).
+001240 01  WS-CHOICE                        PIC X.
+001250 COPY HRLIMIT.
+001260 77  WS-EXIT                          PIC X(03) VALUE 'NO '.
+001270 77  WS-VALID-SW                      PIC X(01) VALUE 'Y'.
+001280     88  WS-DATA-IS-VALID             VALUE 'Y'.
+001290     88  WS-DATA-IS-INVALID           VALUE 'N'.
+001300
+001310 PROCEDURE DIVISION.
+001320*****************************************************************
+001330*    0000-MAINLINE - PROGRAM ENTRY POINT.                       *
+001340*****************************************************************
+001350 0000-MAINLINE.
+001360     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001370     PERFORM 2000-DISPLAY-MENU THRU 2000-EXIT
+001380         UNTIL WS-EXIT = 'YES'.
+001390     PERFORM 9000-TERMINATION THRU 9000-EXIT.
+001400     STOP RUN.
+001410
+001420*****************************************************************
+001430*    1000-INITIALIZE - OPEN FILES AND SHOW THE BANNER.          *
+001440*****************************************************************
+001450 1000-INITIALIZE.
+001460     ACCEPT WS-CURRENT-DATE-NUM FROM DATE YYYYMMDD.
+001470     OPEN I-O EMPLOYEE-FILE.
+001471     IF WS-EMP-FILE-STATUS NOT = '00'
+001472         OPEN OUTPUT EMPLOYEE-FILE
+001473         CLOSE EMPLOYEE-FILE
+001474         OPEN I-O EMPLOYEE-FILE
+001475     END-IF.
+001480     OPEN EXTEND TERMINATED-EMPLOYEE-FILE.
+001481     IF WS-TERM-FILE-STATUS NOT = '00'
+001482         OPEN OUTPUT TERMINATED-EMPLOYEE-FILE
+001483     END-IF.
+001490     OPEN I-O DEPARTMENT-FILE.
+001491     IF WS-DEPT-FILE-STATUS NOT = '00'
+001492         OPEN OUTPUT DEPARTMENT-FILE
+001493         CLOSE DEPARTMENT-FILE
+001494         OPEN I-O DEPARTMENT-FILE
+001495     END-IF.
+001500     OPEN EXTEND AUDIT-LOG-FILE.
+001501     IF WS-AUDIT-FILE-STATUS NOT = '00'
+001502         OPEN OUTPUT AUDIT-LOG-FILE
+001503     END-IF.
+001510     DISPLAY 'HR MANAGEMENT SYSTEM'.
+001520     DISPLAY '---------------------'.
+001530     DISPLAY 'TANGGAL SEKARANG: ' WS-DAY '-' WS-MONTH '-' WS-YEAR.
+001540     DISPLAY 'ID Operator: '.
+001550     ACCEPT WS-OPERATOR-ID.
+001560 1000-EXIT.
+001570     EXIT.
+001580
+001590*****************************************************************
+001600*    2000-DISPLAY-MENU - SHOW THE MAIN MENU AND DISPATCH.       *
+001610*****************************************************************
+001620 2000-DISPLAY-MENU.
+001630     DISPLAY '1. Tambah Karyawan'.
+001640     DISPLAY '2. Lihat Informasi Karyawan'.
+001650     DISPLAY '3. Perbarui Informasi Karyawan'.
+001660     DISPLAY '4. Hapus Karyawan'.
+001670     DISPLAY '5. Lihat Riwayat Gaji Karyawan'.
+001680     DISPLAY '6. Kelola Departemen'.
+001690     DISPLAY '7. Cetak Roster Departemen'.
+001700     DISPLAY '8. Keluar'.
+001710     ACCEPT WS-CHOICE.
+001720     IF WS-CHOICE = '1'
+001730         PERFORM 3000-TAMBAH-KARYAWAN THRU 3000-EXIT
+001740     END-IF.
+001750     IF WS-CHOICE = '2'
+001760         PERFORM 4000-LIHAT-INFORMASI-KARYAWAN THRU 4000-EXIT
+001770     END-IF.
+001780     IF WS-CHOICE = '3'
+001790         PERFORM 5000-PERBARUI-INFORMASI-KARYAWAN THRU 5000-EXIT
+001800     END-IF.
+001810     IF WS-CHOICE = '4'
+001820         PERFORM 6000-HAPUS-KARYAWAN THRU 6000-EXIT
+001830     END-IF.
+001840     IF WS-CHOICE = '5'
+001850         PERFORM 7500-LIHAT-RIWAYAT-GAJI THRU 7500-EXIT
+001860     END-IF.
+001870     IF WS-CHOICE = '6'
+001880         PERFORM 8000-KELOLA-DEPARTEMEN THRU 8000-EXIT
+001890     END-IF.
+001900     IF WS-CHOICE = '7'
+001910         PERFORM 7000-CETAK-ROSTER-DEPARTEMEN THRU 7000-EXIT
+001920     END-IF.
+001930     IF WS-CHOICE = '8'
+001940         MOVE 'YES' TO WS-EXIT
+001950     END-IF.
+001960 2000-EXIT.
+001970     EXIT.
+001980
+001990*****************************************************************
+002000*    3000-TAMBAH-KARYAWAN - ADD A NEW EMPLOYEE RECORD.          *
+002010*****************************************************************
+002020 3000-TAMBAH-KARYAWAN.
+002030     DISPLAY 'MASUKKAN DETAIL KARYAWAN:'.
+002040     DISPLAY 'ID Karyawan: '.
+002050     ACCEPT WS-EMP-ID.
+002060     MOVE WS-EMP-ID TO EMPLOYEE-ID.
+002070     READ EMPLOYEE-FILE
+002080         INVALID KEY
+002090             CONTINUE
+002100         NOT INVALID KEY
+002110             DISPLAY 'ID Karyawan sudah terdaftar.'
+002120             GO TO 3000-EXIT
+002130     END-READ.
+002140     DISPLAY 'Nama Karyawan: '.
+002150     ACCEPT WS-EMP-NAME.
+002160     DISPLAY 'Departemen Karyawan: '.
+002170     ACCEPT WS-EMP-DEPT.
+002180     DISPLAY 'Posisi Karyawan: '.
+002190     ACCEPT WS-EMP-POSITION.
+002200     DISPLAY 'Gaji Karyawan: '.
+002210     ACCEPT WS-EMP-SALARY.
+002220     DISPLAY 'Saldo Cuti Karyawan: '.
+002230     ACCEPT WS-EMP-LEAVE-BALANCE.
+002240     SET WS-DATA-IS-VALID TO TRUE.
+002250     PERFORM 3300-VALIDATE-DEPT THRU 3300-EXIT.
+002260     PERFORM 3100-VALIDATE-RANGES THRU 3100-EXIT.
+002270     IF WS-DATA-IS-INVALID
+002280         GO TO 3000-EXIT
+002290     END-IF.
+002300     MOVE WS-EMP-ID TO EMPLOYEE-ID.
+002310     MOVE WS-EMP-NAME TO EMPLOYEE-NAME.
+002320     MOVE WS-EMP-DEPT TO EMPLOYEE-DEPT.
+002330     MOVE WS-EMP-POSITION TO EMPLOYEE-POSITION.
+002340     MOVE WS-EMP-SALARY TO EMPLOYEE-SALARY.
+002350     MOVE ZERO TO EMPLOYEE-LEAVE-BALANCE.
+002360     MOVE 'A' TO EMPLOYEE-STATUS.
+002370     WRITE EMPLOYEE-RECORD
+002380         INVALID KEY
+002390             DISPLAY 'ID Karyawan sudah terdaftar.'
+002400             GO TO 3000-EXIT
+002410     END-WRITE.
+002420     IF WS-EMP-LEAVE-BALANCE > 0
+002430         MOVE 'J' TO WS-LVTXN-TYPE-ENTRY
+002440         MOVE WS-EMP-LEAVE-BALANCE TO WS-LVTXN-AMOUNT-ENTRY
+002450         MOVE 'Saldo cuti awal' TO WS-LVTXN-NOTE-ENTRY
+002460         PERFORM 3200-POST-LEAVE-TXN THRU 3200-EXIT
+002470     END-IF.
+002480     MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID.
+002490     SET AUDIT-OP-ADD TO TRUE.
+002500     MOVE 'RECORD ADDED' TO AUDIT-FIELD-NAME.
+002510     MOVE SPACES TO AUDIT-OLD-VALUE.
+002520     MOVE EMPLOYEE-NAME TO AUDIT-NEW-VALUE.
+002530     PERFORM 9100-WRITE-AUDIT-ENTRY THRU 9100-EXIT.
+002540     DISPLAY 'Karyawan berhasil ditambahkan.'.
+002550 3000-EXIT.
+002560     EXIT.
+002570
+002580*****************************************************************
+002590*    3100-VALIDATE-RANGES - CHECK SALARY AND LEAVE BALANCE       *
+002600*    AGAINST THE CONFIGURED MIN/MAX LIMITS IN HRLIMIT.CPY.       *
+002610*****************************************************************
+002620 3100-VALIDATE-RANGES.
+002630     IF WS-EMP-SALARY < HR-MIN-SALARY OR
+002640         WS-EMP-SALARY > HR-MAX-SALARY
+002650         DISPLAY 'Gaji di luar batas yang diizinkan.'
+002660         SET WS-DATA-IS-INVALID TO TRUE
+002670     END-IF.
+002680     IF WS-EMP-LEAVE-BALANCE < HR-MIN-LEAVE-BALANCE OR
+002690         WS-EMP-LEAVE-BALANCE > HR-MAX-LEAVE-BALANCE
+002700         DISPLAY 'Saldo cuti di luar batas yang diizinkan.'
+002710         SET WS-DATA-IS-INVALID TO TRUE
+002720     END-IF.
+002730 3100-EXIT.
+002740     EXIT.
+002750
+002760*****************************************************************
+002770*    3200-POST-LEAVE-TXN - APPEND ONE ENTRY TO THE LEAVE         *
+002780*    LEDGER FOR THE CURRENT EMPLOYEE AND RECOMPUTE THE           *
+002790*    EMPLOYEE-LEAVE-BALANCE RUNNING TOTAL VIA LVBAL.              *
+002800*****************************************************************
+002810 3200-POST-LEAVE-TXN.
+002820     MOVE EMPLOYEE-LEAVE-BALANCE TO WS-LVTXN-OLD-BALANCE.
+002830     OPEN EXTEND LEAVE-TRANSACTION-FILE.
+002831     IF WS-LVTXN-FILE-STATUS NOT = '00'
+002832         OPEN OUTPUT LEAVE-TRANSACTION-FILE
+002833     END-IF.
+002840     MOVE EMPLOYEE-ID TO LVTXN-EMPLOYEE-ID.
+002850     MOVE WS-LVTXN-TYPE-ENTRY TO LVTXN-TYPE.
+002860     MOVE WS-LVTXN-AMOUNT-ENTRY TO LVTXN-AMOUNT.
+002870     MOVE WS-YEAR TO LVTXN-YEAR.
+002880     MOVE WS-MONTH TO LVTXN-MONTH.
+002890     MOVE WS-DAY TO LVTXN-DAY.
+002900     MOVE WS-LVTXN-NOTE-ENTRY TO LVTXN-NOTE.
+002910     WRITE LEAVE-TRANSACTION-RECORD.
+002920     CLOSE LEAVE-TRANSACTION-FILE.
+002930     CALL 'LVBAL' USING EMPLOYEE-ID EMPLOYEE-LEAVE-BALANCE.
+002940     REWRITE EMPLOYEE-RECORD.
+002950     MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID.
+002960     SET AUDIT-OP-CHANGE TO TRUE.
+002970     MOVE 'LEAVE-BALANCE' TO AUDIT-FIELD-NAME.
+002980     MOVE WS-LVTXN-OLD-BALANCE TO AUDIT-OLD-VALUE.
+002990     MOVE EMPLOYEE-LEAVE-BALANCE TO AUDIT-NEW-VALUE.
+003000     PERFORM 9100-WRITE-AUDIT-ENTRY THRU 9100-EXIT.
+003010 3200-EXIT.
+003020     EXIT.
+003030
+003040*****************************************************************
+003050*    3300-VALIDATE-DEPT - REJECT ANY EMPLOYEE-DEPT THAT IS NOT  *
+003060*    A VALID CODE ON DEPARTMENT-FILE.                            *
+003070*****************************************************************
+003080 3300-VALIDATE-DEPT.
+003085     MOVE FUNCTION UPPER-CASE(WS-EMP-DEPT) TO WS-EMP-DEPT.
+003090     MOVE WS-EMP-DEPT TO DEPT-CODE.
+003100     READ DEPARTMENT-FILE
+003110         INVALID KEY
+003120             DISPLAY 'Kode departemen tidak valid: ' WS-EMP-DEPT
+003130             SET WS-DATA-IS-INVALID TO TRUE
+003140     END-READ.
+003150 3300-EXIT.
+003160     EXIT.
+003170
+003180*****************************************************************
+003190*    4000-LIHAT-INFORMASI-KARYAWAN - LOOK UP ONE EMPLOYEE.      *
+003200*****************************************************************
+003210 4000-LIHAT-INFORMASI-KARYAWAN.
+003220     DISPLAY 'MASUKKAN ID KARYAWAN:'.
+003230     ACCEPT WS-EMP-ID.
+003240     MOVE WS-EMP-ID TO EMPLOYEE-ID.
+003250     READ EMPLOYEE-FILE
+003260         INVALID KEY
+003270             DISPLAY 'Karyawan tidak ditemukan.'
+003280         NOT INVALID KEY
+003290             DISPLAY 'ID Karyawan: ' EMPLOYEE-ID
+003300             DISPLAY 'Nama Karyawan: ' EMPLOYEE-NAME
+003310             DISPLAY 'Departemen Karyawan: ' EMPLOYEE-DEPT
+003320             DISPLAY 'Posisi Karyawan: ' EMPLOYEE-POSITION
+003330             DISPLAY 'Gaji Karyawan: ' EMPLOYEE-SALARY
+003340             DISPLAY 'Saldo Cuti: ' EMPLOYEE-LEAVE-BALANCE
+003350     END-READ.
+003360 4000-EXIT.
+003370     EXIT.
+003380
+003390*****************************************************************
+003400*    5000-PERBARUI-INFORMASI-KARYAWAN - UPDATE AN EMPLOYEE.     *
+003410*****************************************************************
+003420 5000-PERBARUI-INFORMASI-KARYAWAN.
+003430     DISPLAY 'MASUKKAN ID KARYAWAN:'.
+003440     ACCEPT WS-EMP-ID.
+003450     MOVE WS-EMP-ID TO EMPLOYEE-ID.
+003460     READ EMPLOYEE-FILE
+003470         INVALID KEY
+003480             DISPLAY 'Karyawan tidak ditemukan.'
+003490             GO TO 5000-EXIT
+003500     END-READ.
+003510     MOVE EMPLOYEE-SALARY TO WS-OLD-SALARY.
+003520     MOVE EMPLOYEE-NAME TO WS-OLD-NAME.
+003530     MOVE EMPLOYEE-DEPT TO WS-OLD-DEPT.
+003540     MOVE EMPLOYEE-POSITION TO WS-OLD-POSITION.
+003550     DISPLAY 'Update karyawan ID ' EMPLOYEE-ID.
+003560     DISPLAY 'Nama Karyawan: ' EMPLOYEE-NAME.
+003570     ACCEPT WS-EMP-NAME.
+003580     DISPLAY 'Departemen Karyawan: ' EMPLOYEE-DEPT.
+003590     ACCEPT WS-EMP-DEPT.
+003600     SET WS-DATA-IS-VALID TO TRUE.
+003610     PERFORM 3300-VALIDATE-DEPT THRU 3300-EXIT.
+003620     IF WS-DATA-IS-INVALID
+003630         GO TO 5000-EXIT
+003640     END-IF.
+003650     DISPLAY 'Posisi Karyawan: ' EMPLOYEE-POSITION.
+003660     ACCEPT WS-EMP-POSITION.
+003670     DISPLAY 'Gaji Karyawan: ' EMPLOYEE-SALARY.
+003680     ACCEPT WS-EMP-SALARY.
+003681     MOVE EMPLOYEE-LEAVE-BALANCE TO WS-EMP-LEAVE-BALANCE.
+003682     PERFORM 3100-VALIDATE-RANGES THRU 3100-EXIT.
+003683     IF WS-DATA-IS-INVALID
+003684         GO TO 5000-EXIT
+003685     END-IF.
+003690     DISPLAY 'Saldo cuti saat ini: ' EMPLOYEE-LEAVE-BALANCE.
+003700     MOVE WS-EMP-NAME TO EMPLOYEE-NAME.
+003710     MOVE WS-EMP-DEPT TO EMPLOYEE-DEPT.
+003720     MOVE WS-EMP-POSITION TO EMPLOYEE-POSITION.
+003730     MOVE WS-EMP-SALARY TO EMPLOYEE-SALARY.
+003740     REWRITE EMPLOYEE-RECORD.
+003750     IF WS-EMP-SALARY NOT = WS-OLD-SALARY
+003760         PERFORM 5100-POST-SALARY-HISTORY THRU 5100-EXIT
+003770     END-IF.
+003780     PERFORM 5300-POST-AUDIT-TRAIL THRU 5300-EXIT.
+003790     PERFORM 5200-POST-LEAVE-ADJUSTMENT THRU 5200-EXIT.
+003800     DISPLAY 'Informasi karyawan berhasil diperbarui.'.
+003810 5000-EXIT.
+003820     EXIT.
+003830
+003840*****************************************************************
+003850*    5200-POST-LEAVE-ADJUSTMENT - OPTIONALLY POST A LEAVE        *
+003860*    LEDGER ENTRY INSTEAD OF OVERWRITING THE BALANCE DIRECTLY.   *
+003870*****************************************************************
+003880 5200-POST-LEAVE-ADJUSTMENT.
+003890     DISPLAY 'Posting transaksi cuti? (Y/N)'.
+003900     ACCEPT WS-CHOICE.
+003910     IF WS-CHOICE NOT = 'Y' AND WS-CHOICE NOT = 'y'
+003920         GO TO 5200-EXIT
+003930     END-IF.
+003940     DISPLAY 'Jenis transaksi (A,U,J): '.
+003950     ACCEPT WS-LVTXN-TYPE-ENTRY.
+003960     IF WS-LVTXN-TYPE-ENTRY = 'a'
+003970         MOVE 'A' TO WS-LVTXN-TYPE-ENTRY
+003980     END-IF.
+003990     IF WS-LVTXN-TYPE-ENTRY = 'u'
+004000         MOVE 'U' TO WS-LVTXN-TYPE-ENTRY
+004010     END-IF.
+004020     IF WS-LVTXN-TYPE-ENTRY = 'j'
+004030         MOVE 'J' TO WS-LVTXN-TYPE-ENTRY
+004040     END-IF.
+004050     IF WS-LVTXN-TYPE-ENTRY NOT = 'A' AND
+004060         WS-LVTXN-TYPE-ENTRY NOT = 'U' AND
+004070         WS-LVTXN-TYPE-ENTRY NOT = 'J'
+004080         DISPLAY 'Jenis transaksi tidak valid, dibatalkan.'
+004090         GO TO 5200-EXIT
+004100     END-IF.
+004110     DISPLAY 'Jumlah hari: '.
+004120     ACCEPT WS-LVTXN-AMOUNT-ENTRY.
+004130     DISPLAY 'Catatan: '.
+004140     ACCEPT WS-LVTXN-NOTE-ENTRY.
+004150     PERFORM 3200-POST-LEAVE-TXN THRU 3200-EXIT.
+004160     DISPLAY 'Saldo cuti baru: ' EMPLOYEE-LEAVE-BALANCE.
+004170 5200-EXIT.
+004180     EXIT.
+004190
+004200*****************************************************************
+004210*    5100-POST-SALARY-HISTORY - APPEND A SALARY-HISTORY-RECORD   *
+004220*    WHENEVER A REWRITE CHANGES EMPLOYEE-SALARY.                 *
+004230*****************************************************************
+004240 5100-POST-SALARY-HISTORY.
+004250     DISPLAY 'Alasan perubahan gaji: '.
+004260     ACCEPT WS-SALHIST-REASON.
+004270     OPEN EXTEND SALARY-HISTORY-FILE.
+004271     IF WS-SALHIST-FILE-STATUS NOT = '00'
+004272         OPEN OUTPUT SALARY-HISTORY-FILE
+004273     END-IF.
+004280     MOVE EMPLOYEE-ID TO SALHIST-EMPLOYEE-ID.
+004290     MOVE WS-OLD-SALARY TO SALHIST-OLD-SALARY.
+004300     MOVE WS-EMP-SALARY TO SALHIST-NEW-SALARY.
+004310     MOVE WS-YEAR TO SALHIST-EFF-YEAR.
+004320     MOVE WS-MONTH TO SALHIST-EFF-MONTH.
+004330     MOVE WS-DAY TO SALHIST-EFF-DAY.
+004340     MOVE WS-SALHIST-REASON TO SALHIST-REASON.
+004350     WRITE SALARY-HISTORY-RECORD.
+004360     CLOSE SALARY-HISTORY-FILE.
+004370 5100-EXIT.
+004380     EXIT.
+004390
+004400*****************************************************************
+004410*    5300-POST-AUDIT-TRAIL - WRITE ONE AUDIT-LOG-RECORD FOR       *
+004420*    EACH FIELD THAT ACTUALLY CHANGED ON THIS UPDATE.            *
+004430*****************************************************************
+004440 5300-POST-AUDIT-TRAIL.
+004450     IF WS-EMP-NAME NOT = WS-OLD-NAME
+004460         MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID
+004470         SET AUDIT-OP-CHANGE TO TRUE
+004480         MOVE 'EMPLOYEE-NAME' TO AUDIT-FIELD-NAME
+004490         MOVE WS-OLD-NAME TO AUDIT-OLD-VALUE
+004500         MOVE WS-EMP-NAME TO AUDIT-NEW-VALUE
+004510         PERFORM 9100-WRITE-AUDIT-ENTRY THRU 9100-EXIT
+004520     END-IF.
+004530     IF WS-EMP-DEPT NOT = WS-OLD-DEPT
+004540         MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID
+004550         SET AUDIT-OP-CHANGE TO TRUE
+004560         MOVE 'EMPLOYEE-DEPT' TO AUDIT-FIELD-NAME
+004570         MOVE WS-OLD-DEPT TO AUDIT-OLD-VALUE
+004580         MOVE WS-EMP-DEPT TO AUDIT-NEW-VALUE
+004590         PERFORM 9100-WRITE-AUDIT-ENTRY THRU 9100-EXIT
+004600     END-IF.
+004610     IF WS-EMP-POSITION NOT = WS-OLD-POSITION
+004620         MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID
+004630         SET AUDIT-OP-CHANGE TO TRUE
+004640         MOVE 'EMPLOYEE-POSITION' TO AUDIT-FIELD-NAME
+004650         MOVE WS-OLD-POSITION TO AUDIT-OLD-VALUE
+004660         MOVE WS-EMP-POSITION TO AUDIT-NEW-VALUE
+004670         PERFORM 9100-WRITE-AUDIT-ENTRY THRU 9100-EXIT
+004680     END-IF.
+004690     IF WS-EMP-SALARY NOT = WS-OLD-SALARY
+004700         MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID
+004710         SET AUDIT-OP-CHANGE TO TRUE
+004720         MOVE 'EMPLOYEE-SALARY' TO AUDIT-FIELD-NAME
+004730         MOVE WS-OLD-SALARY TO WS-AUDIT-SALARY-EDIT
+004740         MOVE WS-AUDIT-SALARY-EDIT TO AUDIT-OLD-VALUE
+004750         MOVE WS-EMP-SALARY TO WS-AUDIT-SALARY-EDIT
+004760         MOVE WS-AUDIT-SALARY-EDIT TO AUDIT-NEW-VALUE
+004770         PERFORM 9100-WRITE-AUDIT-ENTRY THRU 9100-EXIT
+004780     END-IF.
+004790 5300-EXIT.
+004800     EXIT.
+004810
+004820*****************************************************************
+004830*    6000-HAPUS-KARYAWAN - REMOVE AN EMPLOYEE RECORD.           *
+004840*****************************************************************
+004850 6000-HAPUS-KARYAWAN.
+004860     DISPLAY 'MASUKKAN ID KARYAWAN:'.
+004870     ACCEPT WS-EMP-ID.
+004880     DISPLAY 'Hapus karyawan ID ' WS-EMP-ID '? (Y/N)'.
+004890     ACCEPT WS-CHOICE.
+004900     IF WS-CHOICE NOT = 'Y' AND WS-CHOICE NOT = 'y'
+004910         GO TO 6000-EXIT
+004920     END-IF.
+004930     MOVE WS-EMP-ID TO EMPLOYEE-ID.
+004940     READ EMPLOYEE-FILE
+004950         INVALID KEY
+004960             DISPLAY 'Karyawan tidak ditemukan.'
+004970             GO TO 6000-EXIT
+004980     END-READ.
+004990     DISPLAY 'Alasan pemutusan kerja: '.
+005000     ACCEPT WS-TERM-REASON.
+005010     DISPLAY 'Tanggal efektif (YYYY MM DD): '.
+005020     ACCEPT WS-TERM-EFF-YEAR.
+005030     ACCEPT WS-TERM-EFF-MONTH.
+005040     ACCEPT WS-TERM-EFF-DAY.
+005050     PERFORM 6100-ARCHIVE-EMPLOYEE THRU 6100-EXIT.
+005060 6000-EXIT.
+005070     EXIT.
+005080
+005090*****************************************************************
+005100*    6100-ARCHIVE-EMPLOYEE - MOVE THE CURRENT EMPLOYEE-RECORD    *
+005110*    TO TERMINATED-EMPLOYEE-FILE AND, ONLY IF THAT WRITE          *
+005120*    SUCCEEDS, REMOVE IT FROM EMPLOYEE-FILE.                     *
+005130*****************************************************************
+005140 6100-ARCHIVE-EMPLOYEE.
+005150     MOVE EMPLOYEE-ID TO TERM-EMPLOYEE-ID.
+005160     MOVE EMPLOYEE-NAME TO TERM-EMPLOYEE-NAME.
+005170     MOVE EMPLOYEE-DEPT TO TERM-EMPLOYEE-DEPT.
+005180     MOVE EMPLOYEE-POSITION TO TERM-EMPLOYEE-POSITION.
+005190     MOVE EMPLOYEE-SALARY TO TERM-EMPLOYEE-SALARY.
+005200     MOVE EMPLOYEE-LEAVE-BALANCE TO TERM-EMPLOYEE-LEAVE-BALANCE.
+005210     MOVE WS-TERM-REASON TO TERM-REASON.
+005220     MOVE WS-TERM-EFF-YEAR TO TERM-EFF-YEAR.
+005230     MOVE WS-TERM-EFF-MONTH TO TERM-EFF-MONTH.
+005240     MOVE WS-TERM-EFF-DAY TO TERM-EFF-DAY.
+005250     SET FINAL-PAY-PENDING TO TRUE.
+005260     WRITE TERMINATED-EMPLOYEE-RECORD.
+005270     IF WS-TERM-FILE-STATUS NOT = '00'
+005280         DISPLAY 'Gagal mengarsipkan karyawan, hapus dibatalkan.'
+005290         GO TO 6100-EXIT
+005300     END-IF.
+005310     DELETE EMPLOYEE-FILE RECORD.
+005320     MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID.
+005330     SET AUDIT-OP-DELETE TO TRUE.
+005340     MOVE 'RECORD DELETED' TO AUDIT-FIELD-NAME.
+005350     MOVE EMPLOYEE-NAME TO AUDIT-OLD-VALUE.
+005360     MOVE SPACES TO AUDIT-NEW-VALUE.
+005370     PERFORM 9100-WRITE-AUDIT-ENTRY THRU 9100-EXIT.
+005380     DISPLAY 'Karyawan berhasil diarsipkan dan dihapus.'.
+005390     DISPLAY 'Ditandai untuk final pay payroll berikutnya.'.
+005400 6100-EXIT.
+005410     EXIT.
+005420
+005430*****************************************************************
+005440*    7000-CETAK-ROSTER-DEPARTEMEN - SORT EMPLOYEE-FILE BY        *
+005450*    DEPARTMENT AND PRINT A ROSTER WITH SUBTOTALS.               *
+005460*****************************************************************
+005470 7000-CETAK-ROSTER-DEPARTEMEN.
+005480     DISPLAY 'ROSTER DEPARTEMEN'.
+005490     DISPLAY '-----------------'.
+005500     CLOSE EMPLOYEE-FILE.
+005510     SORT SORT-WORK-FILE
+005520         ON ASCENDING KEY SW-EMPLOYEE-DEPT SW-EMPLOYEE-ID
+005530         USING EMPLOYEE-FILE
+005540         OUTPUT PROCEDURE IS 7600-PRINT-ROSTER THRU 7600-EXIT.
+005550     OPEN I-O EMPLOYEE-FILE.
+005560 7000-EXIT.
+005570     EXIT.
+005580
+005590*****************************************************************
+005600*    7600-PRINT-ROSTER - DRIVE THE SORTED OUTPUT, PRINTING A     *
+005610*    SUBTOTAL EACH TIME THE DEPARTMENT CHANGES.                 *
+005620*****************************************************************
+005630 7600-PRINT-ROSTER.
+005640     MOVE SPACES TO WS-ROSTER-CURRENT-DEPT.
+005650     MOVE 0 TO WS-ROSTER-DEPT-COUNT WS-ROSTER-DEPT-SALARY.
+005660     MOVE 0 TO WS-ROSTER-GRAND-COUNT WS-ROSTER-GRAND-SALARY.
+005670     MOVE 'N' TO WS-SORT-EOF-SW.
+005680     PERFORM 7610-RETURN-AND-PRINT THRU 7610-EXIT
+005690         UNTIL WS-SORT-EOF-SW = 'Y'.
+005700     IF WS-ROSTER-DEPT-COUNT > 0
+005710         PERFORM 7620-PRINT-DEPT-SUBTOTAL THRU 7620-EXIT
+005720     END-IF.
+005730     PERFORM 7630-PRINT-GRAND-TOTAL THRU 7630-EXIT.
+005740 7600-EXIT.
+005750     EXIT.
+005760
+005770 7610-RETURN-AND-PRINT.
+005780     RETURN SORT-WORK-FILE
+005790         AT END
+005800             MOVE 'Y' TO WS-SORT-EOF-SW
+005810             GO TO 7610-EXIT
+005820     END-RETURN.
+005830     IF SW-EMPLOYEE-STATUS NOT = 'A'
+005840         GO TO 7610-EXIT
+005850     END-IF.
+005860     IF WS-ROSTER-CURRENT-DEPT NOT = SPACES AND
+005870         SW-EMPLOYEE-DEPT NOT = WS-ROSTER-CURRENT-DEPT
+005880         PERFORM 7620-PRINT-DEPT-SUBTOTAL THRU 7620-EXIT
+005890     END-IF.
+005900     MOVE SW-EMPLOYEE-DEPT TO WS-ROSTER-CURRENT-DEPT.
+005910     DISPLAY SW-EMPLOYEE-ID ' ' SW-EMPLOYEE-NAME ' '
+005920         SW-EMPLOYEE-DEPT ' ' SW-EMPLOYEE-SALARY.
+005930     ADD 1 TO WS-ROSTER-DEPT-COUNT.
+005940     ADD 1 TO WS-ROSTER-GRAND-COUNT.
+005950     ADD SW-EMPLOYEE-SALARY TO WS-ROSTER-DEPT-SALARY.
+005960     ADD SW-EMPLOYEE-SALARY TO WS-ROSTER-GRAND-SALARY.
+005970 7610-EXIT.
+005980     EXIT.
+005990
+006000 7620-PRINT-DEPT-SUBTOTAL.
+006010     DISPLAY '  SUBTOTAL ' WS-ROSTER-CURRENT-DEPT ': '
+006020         WS-ROSTER-DEPT-COUNT ' KARYAWAN, GAJI '
+006030         WS-ROSTER-DEPT-SALARY.
+006040     MOVE 0 TO WS-ROSTER-DEPT-COUNT WS-ROSTER-DEPT-SALARY.
+006050 7620-EXIT.
+006060     EXIT.
+006070
+006080 7630-PRINT-GRAND-TOTAL.
+006090     DISPLAY 'TOTAL: ' WS-ROSTER-GRAND-COUNT ' KARYAWAN, GAJI '
+006100         WS-ROSTER-GRAND-SALARY.
+006110 7630-EXIT.
+006120     EXIT.
+006130
+006140*****************************************************************
+006150*    7500-LIHAT-RIWAYAT-GAJI - LIST AN EMPLOYEE'S SALARY         *
+006160*    HISTORY FROM SALARY-HISTORY-FILE, OLDEST FIRST. IF NO       *
+006170*    SALARY CHANGE HAS EVER BEEN POSTED FOR ANYONE YET, THE      *
+006171*    FILE WILL NOT HAVE BEEN CREATED - TREAT THAT AS "NO         *
+006172*    HISTORY" RATHER THAN LOOPING ON A SENTINEL THAT CAN ONLY    *
+006173*    BE SET BY A READ AGAINST A FILE THAT NEVER OPENED.          *
+006174*****************************************************************
+006180 7500-LIHAT-RIWAYAT-GAJI.
+006190     DISPLAY 'MASUKKAN ID KARYAWAN:'.
+006200     ACCEPT WS-EMP-ID.
+006210     OPEN INPUT SALARY-HISTORY-FILE.
+006211     IF WS-SALHIST-FILE-STATUS NOT = '00'
+006212         DISPLAY 'Belum ada riwayat gaji.'
+006213         GO TO 7500-EXIT
+006214     END-IF.
+006220     PERFORM 7510-READ-AND-SHOW-SALHIST THRU 7510-EXIT
+006230         UNTIL WS-SALHIST-FILE-STATUS = '10'.
+006240     CLOSE SALARY-HISTORY-FILE.
+006250 7500-EXIT.
+006260     EXIT.
+006270
+006280 7510-READ-AND-SHOW-SALHIST.
+006290     READ SALARY-HISTORY-FILE NEXT RECORD
+006300         AT END
+006310             MOVE '10' TO WS-SALHIST-FILE-STATUS
+006320             GO TO 7510-EXIT
+006330     END-READ.
+006340     IF SALHIST-EMPLOYEE-ID = WS-EMP-ID
+006350         DISPLAY SALHIST-EFF-YEAR '-' SALHIST-EFF-MONTH '-'
+006360             SALHIST-EFF-DAY ': ' SALHIST-OLD-SALARY ' -> '
+006370             SALHIST-NEW-SALARY ' (' SALHIST-REASON ')'
+006380     END-IF.
+006390 7510-EXIT.
+006400     EXIT.
+006410
+006420*****************************************************************
+006430*    8000-KELOLA-DEPARTEMEN - ADD A DEPARTMENT TO THE MASTER    *
+006440*    FILE SO ITS CODE BECOMES VALID FOR EMPLOYEE-DEPT.          *
+006450*****************************************************************
+006460 8000-KELOLA-DEPARTEMEN.
+006470     DISPLAY 'Kode Departemen: '.
+006480     ACCEPT DEPT-CODE.
+006485     MOVE FUNCTION UPPER-CASE(DEPT-CODE) TO DEPT-CODE.
+006490     DISPLAY 'Nama Departemen: '.
+006500     ACCEPT DEPT-NAME.
+006510     DISPLAY 'Cost Center: '.
+006520     ACCEPT DEPT-COST-CENTER.
+006530     DISPLAY 'Anggaran Jumlah Karyawan: '.
+006540     ACCEPT DEPT-HEADCOUNT-BUDGET.
+006550     WRITE DEPARTMENT-RECORD
+006560         INVALID KEY
+006570             DISPLAY 'Kode departemen sudah terdaftar.'
+006580         NOT INVALID KEY
+006590             DISPLAY 'Departemen berhasil ditambahkan.'
+006600     END-WRITE.
+006610 8000-EXIT.
+006620     EXIT.
+006630
+006640*****************************************************************
+006650*    9000-TERMINATION - CLOSE FILES AND END THE PROGRAM.        *
+006660*****************************************************************
+006670 9000-TERMINATION.
+006680     CLOSE EMPLOYEE-FILE.
+006690     CLOSE TERMINATED-EMPLOYEE-FILE.
+006700     CLOSE DEPARTMENT-FILE.
+006710     CLOSE AUDIT-LOG-FILE.
+006720     DISPLAY 'PROGRAM SELESAI'.
+006730 9000-EXIT.
+006740     EXIT.
+006750
+006760*****************************************************************
+006770*    9100-WRITE-AUDIT-ENTRY - APPEND ONE BEFORE/AFTER ENTRY TO   *
+006780*    AUDIT-LOG-FILE. THE CALLER SETS AUDIT-EMPLOYEE-ID,          *
+006790*    AUDIT-OPERATION, AUDIT-FIELD-NAME, AUDIT-OLD-VALUE AND      *
+006800*    AUDIT-NEW-VALUE BEFORE PERFORMING THIS PARAGRAPH.           *
+006810*****************************************************************
+006820 9100-WRITE-AUDIT-ENTRY.
+006830     MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR.
+006840     MOVE WS-YEAR TO AUDIT-TS-YEAR.
+006850     MOVE WS-MONTH TO AUDIT-TS-MONTH.
+006860     MOVE WS-DAY TO AUDIT-TS-DAY.
+006870     ACCEPT WS-AUDIT-TIME-NUM FROM TIME.
+006880     MOVE WS-AUDIT-HOUR TO AUDIT-TS-HOUR.
+006890     MOVE WS-AUDIT-MINUTE TO AUDIT-TS-MINUTE.
+006900     MOVE WS-AUDIT-SECOND TO AUDIT-TS-SECOND.
+006910     WRITE AUDIT-LOG-RECORD.
+006920 9100-EXIT.
+006930     EXIT.
