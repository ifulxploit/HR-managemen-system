@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020*    TERMREC.CPY                                                *
+000030*    TERMINATED-EMPLOYEE ARCHIVE RECORD LAYOUT.                  *
+000040*    WRITTEN BY HAPUS-KARYAWAN WHEN AN EMPLOYEE IS OFFBOARDED,    *
+000050*    READ BY THE PAYROLL FINAL-PAY RUN.                          *
+000060*****************************************************************
+000070 01  TERMINATED-EMPLOYEE-RECORD.
+000080     05  TERM-EMPLOYEE-ID             PIC 9(06).
+000090     05  TERM-EMPLOYEE-NAME           PIC X(30).
+000100     05  TERM-EMPLOYEE-DEPT           PIC X(10).
+000110     05  TERM-EMPLOYEE-POSITION       PIC X(15).
+000120     05  TERM-EMPLOYEE-SALARY         PIC 9(06)V99.
+000130     05  TERM-EMPLOYEE-LEAVE-BALANCE  PIC 9(03).
+000140     05  TERM-REASON                  PIC X(40).
+000150     05  TERM-EFFECTIVE-DATE.
+000160         10  TERM-EFF-YEAR            PIC 9(04).
+000170         10  TERM-EFF-MONTH           PIC 9(02).
+000180         10  TERM-EFF-DAY             PIC 9(02).
+000190     05  TERM-FINAL-PAY-STATUS        PIC X(01).
+000200         88  FINAL-PAY-PENDING        VALUE 'P'.
+000210         88  FINAL-PAY-PROCESSED      VALUE 'D'.
