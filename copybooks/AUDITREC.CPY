@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020*    AUDITREC.CPY                                                *
+000030*    AUDIT LOG RECORD LAYOUT - ONE ENTRY PER FIELD CHANGED ON    *
+000040*    AN ADD, UPDATE OR DELETE AGAINST EMPLOYEE-FILE.             *
+000050*****************************************************************
+000060 01  AUDIT-LOG-RECORD.
+000070     05  AUDIT-EMPLOYEE-ID             PIC 9(06).
+000080     05  AUDIT-OPERATION               PIC X(01).
+000090         88  AUDIT-OP-ADD               VALUE 'A'.
+000100         88  AUDIT-OP-CHANGE            VALUE 'C'.
+000110         88  AUDIT-OP-DELETE            VALUE 'D'.
+000120     05  AUDIT-FIELD-NAME               PIC X(20).
+000130     05  AUDIT-OLD-VALUE                PIC X(30).
+000140     05  AUDIT-NEW-VALUE                PIC X(30).
+000150     05  AUDIT-OPERATOR                 PIC X(08).
+000160     05  AUDIT-TIMESTAMP.
+000170         10  AUDIT-TS-YEAR              PIC 9(04).
+000180         10  AUDIT-TS-MONTH             PIC 9(02).
+000190         10  AUDIT-TS-DAY               PIC 9(02).
+000200         10  AUDIT-TS-HOUR              PIC 9(02).
+000210         10  AUDIT-TS-MINUTE            PIC 9(02).
+000220         10  AUDIT-TS-SECOND            PIC 9(02).
