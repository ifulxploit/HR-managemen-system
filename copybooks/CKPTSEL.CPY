@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020*    CKPTSEL.CPY                                                 *
+000030*    FILE-CONTROL SELECT ENTRY FOR THE RESTART CHECKPOINT FILE.   *
+000040*    SEQUENTIAL, ONE RECORD - RE-CREATED AFTER EVERY TRANSACTION  *
+000050*    IS APPLIED SO A RERUN AFTER AN INTERRUPTION KNOWS WHERE TO   *
+000060*    PICK BACK UP.                                                *
+000070*****************************************************************
+000080     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000090         ORGANIZATION IS SEQUENTIAL
+000100         FILE STATUS IS WS-CKPT-FILE-STATUS.
