@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*    ROSTREC.CPY                                                *
+000030*    SORT-WORK RECORD FOR THE DEPARTMENT ROSTER REPORT.          *
+000040*    SAME SIZE AND FIELD ORDER AS EMPREC.CPY SO THE SORT VERB'S  *
+000050*    USING CLAUSE LINES UP FIELD FOR FIELD.                      *
+000060*****************************************************************
+000070 01  SORT-WORK-RECORD.
+000080     05  SW-EMPLOYEE-ID                PIC 9(06).
+000090     05  SW-EMPLOYEE-NAME              PIC X(30).
+000100     05  SW-EMPLOYEE-DEPT              PIC X(10).
+000110     05  SW-EMPLOYEE-POSITION          PIC X(15).
+000120     05  SW-EMPLOYEE-SALARY            PIC 9(06)V99.
+000130     05  SW-EMPLOYEE-LEAVE-BALANCE     PIC 9(03).
+000140     05  SW-EMPLOYEE-STATUS            PIC X(01).
+000150     05  FILLER                        PIC X(05).
