@@ -0,0 +1,9 @@
+000010*****************************************************************
+000020*    LVTXNSEL.CPY                                                *
+000030*    FILE-CONTROL SELECT ENTRY FOR LEAVE-TRANSACTION-FILE.       *
+000040*    SEQUENTIAL LEDGER - OPENED EXTEND TO POST A TRANSACTION AND *
+000050*    OPENED INPUT TO RECOMPUTE AN EMPLOYEE'S RUNNING BALANCE.    *
+000060*****************************************************************
+000070     SELECT LEAVE-TRANSACTION-FILE ASSIGN TO "LVTXFILE"
+000080         ORGANIZATION IS SEQUENTIAL
+000090         FILE STATUS IS WS-LVTXN-FILE-STATUS.
