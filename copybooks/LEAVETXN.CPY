@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*    LEAVETXN.CPY                                                *
+000030*    LEAVE TRANSACTION LEDGER RECORD LAYOUT.                     *
+000040*    EMPLOYEE-LEAVE-BALANCE IS THE RUNNING TOTAL OF THESE.       *
+000050*****************************************************************
+000060 01  LEAVE-TRANSACTION-RECORD.
+000070     05  LVTXN-EMPLOYEE-ID             PIC 9(06).
+000080     05  LVTXN-TYPE                    PIC X(01).
+000090         88  LVTXN-ACCRUAL             VALUE 'A'.
+000100         88  LVTXN-USAGE               VALUE 'U'.
+000110         88  LVTXN-ADJUSTMENT          VALUE 'J'.
+000120     05  LVTXN-AMOUNT                  PIC S9(03).
+000130     05  LVTXN-DATE.
+000140         10  LVTXN-YEAR                PIC 9(04).
+000150         10  LVTXN-MONTH               PIC 9(02).
+000160         10  LVTXN-DAY                 PIC 9(02).
+000170     05  LVTXN-NOTE                     PIC X(40).
