@@ -0,0 +1,11 @@
+000010*****************************************************************
+000020*    EMPSEL.CPY                                                 *
+000030*    FILE-CONTROL SELECT ENTRY FOR EMPLOYEE-FILE.               *
+000040*    INDEXED, KEYED ON EMPLOYEE-ID, SO ALL RANDOM LOOKUPS,       *
+000050*    UPDATES AND DELETES GO DIRECTLY TO THE RIGHT RECORD.        *
+000060*****************************************************************
+000070     SELECT EMPLOYEE-FILE ASSIGN TO "EMPFILE"
+000080         ORGANIZATION IS INDEXED
+000090         ACCESS MODE IS DYNAMIC
+000100         RECORD KEY IS EMPLOYEE-ID
+000110         FILE STATUS IS WS-EMP-FILE-STATUS.
