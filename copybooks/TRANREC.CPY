@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020*    TRANREC.CPY                                                 *
+000030*    BATCH INPUT TRANSACTION RECORD LAYOUT FOR BULK ADD/UPDATE   *
+000040*    LOADS AGAINST EMPLOYEE-FILE.                                *
+000050*****************************************************************
+000060 01  EMPLOYEE-TRANSACTION-RECORD.
+000070     05  TRAN-SEQUENCE-NUMBER          PIC 9(06).
+000080     05  TRAN-CODE                     PIC X(01).
+000090         88  TRAN-ADD                   VALUE 'A'.
+000100         88  TRAN-UPDATE                VALUE 'U'.
+000110     05  TRAN-EMPLOYEE-ID               PIC 9(06).
+000120     05  TRAN-EMPLOYEE-NAME             PIC X(30).
+000130     05  TRAN-EMPLOYEE-DEPT             PIC X(10).
+000140     05  TRAN-EMPLOYEE-POSITION         PIC X(15).
+000150     05  TRAN-EMPLOYEE-SALARY           PIC 9(06)V99.
+000160     05  TRAN-LEAVE-BALANCE             PIC 9(03).
