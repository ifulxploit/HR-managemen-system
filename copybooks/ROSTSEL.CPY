@@ -0,0 +1,6 @@
+000010*****************************************************************
+000020*    ROSTSEL.CPY                                                *
+000030*    FILE-CONTROL SELECT ENTRY FOR THE DEPARTMENT ROSTER        *
+000040*    REPORT'S SORT WORK FILE.                                    *
+000050*****************************************************************
+000060     SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
