@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*    EMPREC.CPY                                                 *
+000030*    EMPLOYEE MASTER RECORD LAYOUT - SHARED BY ALL PROGRAMS      *
+000040*    THAT OPEN EMPLOYEE-FILE.                                    *
+000050*****************************************************************
+000060 01  EMPLOYEE-RECORD.
+000070     05  EMPLOYEE-ID                 PIC 9(06).
+000080     05  EMPLOYEE-NAME                PIC X(30).
+000090     05  EMPLOYEE-DEPT                PIC X(10).
+000100     05  EMPLOYEE-POSITION            PIC X(15).
+000110     05  EMPLOYEE-SALARY              PIC 9(06)V99.
+000120     05  EMPLOYEE-LEAVE-BALANCE       PIC 9(03).
+000130     05  EMPLOYEE-STATUS              PIC X(01).
+000140         88  EMPLOYEE-ACTIVE          VALUE 'A'.
+000150     05  FILLER                       PIC X(05).
