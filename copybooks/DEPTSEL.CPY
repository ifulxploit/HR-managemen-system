@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020*    DEPTSEL.CPY                                                *
+000030*    FILE-CONTROL SELECT ENTRY FOR DEPARTMENT-FILE.             *
+000040*    INDEXED, KEYED ON DEPT-CODE.                                 *
+000050*****************************************************************
+000060     SELECT DEPARTMENT-FILE ASSIGN TO "DEPTFILE"
+000070         ORGANIZATION IS INDEXED
+000080         ACCESS MODE IS DYNAMIC
+000090         RECORD KEY IS DEPT-CODE
+000100         FILE STATUS IS WS-DEPT-FILE-STATUS.
