@@ -0,0 +1,9 @@
+000010*****************************************************************
+000020*    TERMSEL.CPY                                                *
+000030*    FILE-CONTROL SELECT ENTRY FOR TERMINATED-EMPLOYEE-FILE.     *
+000040*    SEQUENTIAL ARCHIVE, OPENED EXTEND SO EACH OFFBOARDING IS    *
+000050*    APPENDED WITHOUT DISTURBING EARLIER HISTORY.                *
+000060*****************************************************************
+000070     SELECT TERMINATED-EMPLOYEE-FILE ASSIGN TO "TERMFILE"
+000080         ORGANIZATION IS SEQUENTIAL
+000090         FILE STATUS IS WS-TERM-FILE-STATUS.
