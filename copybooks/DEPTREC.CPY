@@ -0,0 +1,9 @@
+000010*****************************************************************
+000020*    DEPTREC.CPY                                                *
+000030*    DEPARTMENT MASTER RECORD LAYOUT.                            *
+000040*****************************************************************
+000050 01  DEPARTMENT-RECORD.
+000060     05  DEPT-CODE                    PIC X(10).
+000070     05  DEPT-NAME                    PIC X(30).
+000080     05  DEPT-COST-CENTER             PIC X(06).
+000090     05  DEPT-HEADCOUNT-BUDGET        PIC 9(05).
