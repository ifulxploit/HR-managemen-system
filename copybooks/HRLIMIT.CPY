@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020*    HRLIMIT.CPY                                                 *
+000030*    CONFIGURED MIN/MAX RANGES USED WHEN VALIDATING NEW OR        *
+000040*    CHANGED EMPLOYEE SALARY AND LEAVE BALANCE VALUES.            *
+000050*****************************************************************
+000060 01  HR-CONFIG-LIMITS.
+000070     05  HR-MIN-SALARY                  PIC 9(06)V99 VALUE 500000.00.
+000080     05  HR-MAX-SALARY                  PIC 9(06)V99 VALUE 999999.99.
+000090     05  HR-MIN-LEAVE-BALANCE            PIC 9(03) VALUE 000.
+000100     05  HR-MAX-LEAVE-BALANCE            PIC 9(03) VALUE 365.
