@@ -0,0 +1,9 @@
+000010*****************************************************************
+000020*    SALHSEL.CPY                                                *
+000030*    FILE-CONTROL SELECT ENTRY FOR SALARY-HISTORY-FILE.          *
+000040*    SEQUENTIAL, APPEND-ONLY - OPENED EXTEND WHEN A RAISE IS      *
+000050*    POSTED AND OPENED INPUT WHEN HISTORY IS LISTED.              *
+000060*****************************************************************
+000070     SELECT SALARY-HISTORY-FILE ASSIGN TO "SALHFILE"
+000080         ORGANIZATION IS SEQUENTIAL
+000090         FILE STATUS IS WS-SALHIST-FILE-STATUS.
