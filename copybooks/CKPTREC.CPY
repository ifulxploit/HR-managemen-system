@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020*    CKPTREC.CPY                                                 *
+000030*    RESTART CHECKPOINT RECORD FOR THE BATCH TRANSACTION LOADER.  *
+000040*    HOLDS THE SEQUENCE NUMBER OF THE LAST TRANSACTION FULLY      *
+000050*    DECIDED - APPLIED OR PERMANENTLY REJECTED - BY THE RUN       *
+000060*    IDENTIFIED BY CKPT-BATCH-ID, SO A RERUN OF THAT SAME BATCH   *
+000070*    CAN SKIP WHAT IS ALREADY DECIDED WITHOUT RE-DECIDING IT,     *
+000080*    WHILE A DIFFERENT BATCH ID STARTS FRESH AT SEQUENCE ZERO     *
+000090*    EVEN IF A CHECKPOINT FROM AN EARLIER, UNRELATED BATCH IS     *
+000100*    STILL ON FILE.                                               *
+000110*****************************************************************
+000120 01  CHECKPOINT-RECORD.
+000130     05  CKPT-BATCH-ID                  PIC X(20).
+000140     05  CKPT-LAST-SEQUENCE              PIC 9(06).
