@@ -0,0 +1,8 @@
+000010*****************************************************************
+000020*    ACCRSEL.CPY                                                *
+000030*    FILE-CONTROL SELECT ENTRY FOR THE MONTHLY LEAVE ACCRUAL    *
+000040*    REPORT PRODUCED BY THE LEAVE-ACCRUAL-BATCH JOB.             *
+000050*****************************************************************
+000060     SELECT ACCRUAL-REPORT-FILE ASSIGN TO "ACCRRPT"
+000070         ORGANIZATION IS LINE SEQUENTIAL
+000080         FILE STATUS IS WS-ACCR-FILE-STATUS.
