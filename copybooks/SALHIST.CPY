@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*    SALHIST.CPY                                                *
+000030*    SALARY HISTORY / RAISE-TRACKING RECORD LAYOUT.              *
+000040*    ONE RECORD IS APPENDED EACH TIME PERBARUI-INFORMASI-         *
+000050*    KARYAWAN CHANGES EMPLOYEE-SALARY.                           *
+000060*****************************************************************
+000070 01  SALARY-HISTORY-RECORD.
+000080     05  SALHIST-EMPLOYEE-ID          PIC 9(06).
+000090     05  SALHIST-OLD-SALARY           PIC 9(06)V99.
+000100     05  SALHIST-NEW-SALARY           PIC 9(06)V99.
+000110     05  SALHIST-EFFECTIVE-DATE.
+000120         10  SALHIST-EFF-YEAR         PIC 9(04).
+000130         10  SALHIST-EFF-MONTH        PIC 9(02).
+000140         10  SALHIST-EFF-DAY          PIC 9(02).
+000150     05  SALHIST-REASON                PIC X(40).
