@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020*    AUDSEL.CPY                                                 *
+000030*    FILE-CONTROL SELECT ENTRY FOR AUDIT-LOG-FILE.               *
+000040*    SEQUENTIAL, APPEND-ONLY - OPENED EXTEND FOR THE WHOLE        *
+000050*    SESSION SO EVERY ADD, CHANGE AND DELETE CAN BE LOGGED AS     *
+000060*    IT HAPPENS.                                                 *
+000070*****************************************************************
+000080     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000090         ORGANIZATION IS SEQUENTIAL
+000100         FILE STATUS IS WS-AUDIT-FILE-STATUS.
