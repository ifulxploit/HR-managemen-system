@@ -0,0 +1,9 @@
+000010*****************************************************************
+000020*    TRANSEL.CPY                                                 *
+000030*    FILE-CONTROL SELECT ENTRY FOR EMPLOYEE-TRANSACTION-FILE.     *
+000040*    SEQUENTIAL INPUT, READ ONCE FROM FRONT TO BACK BY THE        *
+000050*    BATCH TRANSACTION LOADER.                                   *
+000060*****************************************************************
+000070     SELECT EMPLOYEE-TRANSACTION-FILE ASSIGN TO "TRANFILE"
+000080         ORGANIZATION IS SEQUENTIAL
+000090         FILE STATUS IS WS-TRAN-FILE-STATUS.
