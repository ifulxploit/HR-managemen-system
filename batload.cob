@@ -0,0 +1,526 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EMPLOYEE-BATCH-LOADER.
+000030 AUTHOR. SDM-APPLICATIONS-TEAM.
+000040 INSTALLATION. HEAD-OFFICE-DATA-CENTER.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    PROGRAM   : EMPLOYEE-BATCH-LOADER (BATLOAD.COB)            *
+000090*    PURPOSE   : APPLY A FILE OF ADD/UPDATE TRANSACTIONS TO     *
+000100*                EMPLOYEE-FILE WITHOUT OPERATOR INTERVENTION,   *
+000110*                FOR BULK LOADS. A CHECKPOINT RECORD IS         *
+000120*                RE-WRITTEN AFTER EVERY TRANSACTION SO THAT A   *
+000130*                RERUN FOLLOWING AN INTERRUPTION SKIPS PAST     *
+000140*                WHATEVER WAS ALREADY APPLIED AND RESUMES AT    *
+000150*                THE NEXT TRANSACTION.                          *
+000160*                                                                *
+000170*    MODIFICATION HISTORY.                                      *
+000180*    DATE        INIT   DESCRIPTION                             *
+000190*    ----------  -----  ------------------------------------    *
+000200*    2026-08-09  AGT    INITIAL VERSION.                        *
+000210*    2026-08-09  AGT    ADD/UPDATE TRANSACTIONS NOW RUN THE     *
+000220*                       SAME DEPARTMENT/RANGE VALIDATION, LEAVE *
+000230*                       LEDGER POSTING, SALARY HISTORY AND       *
+000240*                       PER-FIELD AUDIT TRAIL AS THE INTERACTIVE *
+000250*                       PATH IN SDM.COB.                         *
+000260*    2026-08-09  AGT    CHECKPOINT IS NOW ADVANCED ONCE PER      *
+000270*                       TRANSACTION AS SOON AS IT IS APPLIED OR  *
+000280*                       PERMANENTLY REJECTED, NOT ONLY ON        *
+000290*                       SUCCESS, SO A REJECTED TRANSACTION CAN'T *
+000300*                       BE LEAPFROGGED AND HIDDEN FROM RETRY BY  *
+000310*                       A LATER ONE THAT SUCCEEDS.               *
+000311*    2026-08-09  AGT    THE CHECKPOINT RECORD NOW CARRIES A      *
+000312*                       BATCH ID THE OPERATOR ENTERS AT START-   *
+000313*                       UP. A CHECKPOINT LEFT BY A DIFFERENT     *
+000314*                       BATCH ID IS IGNORED INSTEAD OF WRONGLY   *
+000315*                       SKIPPING THIS RUN'S TRANSACTIONS AS      *
+000316*                       ALREADY DECIDED, SINCE SEQUENCE NUMBERS  *
+000317*                       ARE ONLY UNIQUE WITHIN ONE TRANSACTION   *
+000318*                       FILE, NOT ACROSS UNRELATED BATCHES.      *
+000319*    2026-08-09  AGT    OPEN EXTEND AGAINST AUDIT-LOG-FILE AND   *
+000320*                       SALARY-HISTORY-FILE NOW FALL BACK TO     *
+000321*                       OPEN OUTPUT WHEN THE FILE HAS NEVER      *
+000322*                       BEEN CREATED YET.                        *
+000323*    2026-08-09  AGT    OPEN I-O AGAINST EMPLOYEE-FILE NOW       *
+000324*                       CREATES THE FILE FIRST (OPEN OUTPUT,     *
+000325*                       CLOSE, OPEN I-O) WHEN IT HAS NEVER BEEN  *
+000326*                       CREATED YET, SINCE OPEN I-O REQUIRES THE *
+000327*                       FILE TO ALREADY EXIST.                  *
+000328*    2026-08-09  AGT    2200-APPLY-UPDATE NOW ALSO ENFORCES THE  *
+000329*                       SALARY/LEAVE-BALANCE RANGE CHECK, NOT    *
+000330*                       JUST THE DEPARTMENT CHECK, BEFORE        *
+000331*                       REWRITE, MATCHING 2100-APPLY-ADD.        *
+000334*    2026-08-09  AGT    OPEN INPUT AGAINST EMPLOYEE-TRANSACTION- *
+000335*                       FILE AND DEPARTMENT-FILE NOW CHECK FILE  *
+000336*                       STATUS AND STOP RUN IF EITHER FAILS TO   *
+000337*                       OPEN, INSTEAD OF LEAVING THE REST OF THE *
+000338*                       RUN TO MISBEHAVE AGAINST AN UNOPENED     *
+000339*                       FILE (AN ENDLESS READ LOOP FOR THE       *
+000340*                       FORMER, SILENTLY ACCEPTING EVERY         *
+000341*                       DEPARTMENT FOR THE LATTER).              *
+000343*    2026-08-09  AGT    2110-VALIDATE-DEPT NOW UPPER-FOLDS         *
+000344*                       TRAN-EMPLOYEE-DEPT BEFORE THE LOOKUP,       *
+000345*                       MATCHING SDM.COB'S FOLD OF WS-EMP-DEPT,     *
+000346*                       SO A LOWERCASE OR MIXED-CASE DEPARTMENT     *
+000347*                       CODE IN THE TRANSACTION FILE STILL MATCHES  *
+000348*                       THE UPPERCASE CODE ON DEPARTMENT-FILE.      *
+000349*****************************************************************
+000333
+000340 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     COPY EMPSEL.
+000380     COPY TRANSEL.
+000390     COPY CKPTSEL.
+000400     COPY AUDSEL.
+000410     COPY DEPTSEL.
+000420     COPY LVTXNSEL.
+000430     COPY SALHSEL.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  EMPLOYEE-FILE.
+000480     COPY EMPREC.
+000490
+000500 FD  EMPLOYEE-TRANSACTION-FILE.
+000510     COPY TRANREC.
+000520
+000530 FD  CHECKPOINT-FILE.
+000540     COPY CKPTREC.
+000550
+000560 FD  AUDIT-LOG-FILE.
+000570     COPY AUDITREC.
+000580
+000590 FD  DEPARTMENT-FILE.
+000600     COPY DEPTREC.
+000610
+000620 FD  LEAVE-TRANSACTION-FILE.
+000630     COPY LEAVETXN.
+000640
+000650 FD  SALARY-HISTORY-FILE.
+000660     COPY SALHIST.
+000670
+000680 WORKING-STORAGE SECTION.
+000690 01  WS-CURRENT-DATE-NUM              PIC 9(08).
+000700 01  WS-CURRENT-DATE REDEFINES WS-CURRENT-DATE-NUM.
+000710     05  WS-YEAR                       PIC 9(04).
+000720     05  WS-MONTH                      PIC 99.
+000730     05  WS-DAY                        PIC 99.
+000740 01  WS-AUDIT-TIME-NUM                PIC 9(08).
+000750 01  WS-AUDIT-TIME REDEFINES WS-AUDIT-TIME-NUM.
+000760     05  WS-AUDIT-HOUR                 PIC 9(02).
+000770     05  WS-AUDIT-MINUTE               PIC 9(02).
+000780     05  WS-AUDIT-SECOND               PIC 9(02).
+000790     05  WS-AUDIT-HUNDREDTH            PIC 9(02).
+000800 01  WS-EMP-FILE-STATUS                PIC X(02).
+000810 01  WS-TRAN-FILE-STATUS               PIC X(02).
+000820 01  WS-CKPT-FILE-STATUS               PIC X(02).
+000830 01  WS-AUDIT-FILE-STATUS              PIC X(02).
+000840 01  WS-DEPT-FILE-STATUS               PIC X(02).
+000850 01  WS-LVTXN-FILE-STATUS              PIC X(02).
+000860 01  WS-SALHIST-FILE-STATUS            PIC X(02).
+000870 01  WS-EOF-SW                         PIC X(01) VALUE 'N'.
+000880     88  WS-END-OF-TRANSACTIONS        VALUE 'Y'.
+000890 01  WS-RESTART-SEQUENCE               PIC 9(06) VALUE 0.
+000900 01  WS-APPLIED-COUNT                  PIC 9(05) VALUE 0.
+000910 01  WS-SKIPPED-COUNT                  PIC 9(05) VALUE 0.
+000920 01  WS-REJECTED-COUNT                 PIC 9(05) VALUE 0.
+000930 01  WS-OLD-NAME                       PIC X(30).
+000940 01  WS-OLD-DEPT                       PIC X(10).
+000950 01  WS-OLD-POSITION                   PIC X(15).
+000960 01  WS-OLD-SALARY                     PIC 9(06)V99.
+000970 01  WS-AUDIT-SALARY-EDIT              PIC ZZZZZZ9.99.
+000980 01  WS-LVTXN-TYPE-ENTRY               PIC X(01).
+000990 01  WS-LVTXN-AMOUNT-ENTRY             PIC S9(03).
+001000 01  WS-LVTXN-NOTE-ENTRY               PIC X(40).
+001010 01  WS-LVTXN-OLD-BALANCE              PIC 9(03).
+001015 01  WS-BATCH-ID-ENTRY                 PIC X(20).
+001020 COPY HRLIMIT.
+001030 77  WS-VALID-SW                       PIC X(01) VALUE 'Y'.
+001040     88  WS-DATA-IS-VALID              VALUE 'Y'.
+001050     88  WS-DATA-IS-INVALID            VALUE 'N'.
+001060
+001070 PROCEDURE DIVISION.
+001080*****************************************************************
+001090*    0000-MAINLINE - BATCH JOB ENTRY POINT.                     *
+001100*****************************************************************
+001110 0000-MAINLINE.
+001120     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001130     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001140         UNTIL WS-END-OF-TRANSACTIONS.
+001150     PERFORM 9000-TERMINATION THRU 9000-EXIT.
+001160     STOP RUN.
+001170
+001180*****************************************************************
+001190*    1000-INITIALIZE - OPEN FILES AND FIND THE RESTART POINT,   *
+001200*    IF ANY, FROM A CHECKPOINT LEFT BY AN EARLIER, INTERRUPTED  *
+001210*    RUN OF THIS SAME BATCH ID. A CHECKPOINT ON FILE FOR A      *
+001211*    DIFFERENT BATCH ID BELONGS TO AN UNRELATED TRANSACTION     *
+001212*    FILE AND MUST NOT BE TRUSTED TO SKIP THIS RUN'S            *
+001213*    TRANSACTIONS, SINCE SEQUENCE NUMBERS START OVER AT 1 IN    *
+001214*    EVERY TRANSACTION FILE.                                    *
+001220*****************************************************************
+001230 1000-INITIALIZE.
+001240     ACCEPT WS-CURRENT-DATE-NUM FROM DATE YYYYMMDD.
+001241     DISPLAY 'ID BATCH UNTUK RUN INI: '.
+001242     ACCEPT WS-BATCH-ID-ENTRY.
+001250     OPEN I-O EMPLOYEE-FILE.
+001251     IF WS-EMP-FILE-STATUS NOT = '00'
+001252         OPEN OUTPUT EMPLOYEE-FILE
+001253         CLOSE EMPLOYEE-FILE
+001254         OPEN I-O EMPLOYEE-FILE
+001255     END-IF.
+001260     OPEN INPUT EMPLOYEE-TRANSACTION-FILE.
+001261     IF WS-TRAN-FILE-STATUS NOT = '00'
+001262         DISPLAY 'TRANFILE TIDAK DAPAT DIBUKA, STATUS '
+001263             WS-TRAN-FILE-STATUS
+001264         STOP RUN
+001265     END-IF.
+001270     OPEN INPUT DEPARTMENT-FILE.
+001271     IF WS-DEPT-FILE-STATUS NOT = '00'
+001272         DISPLAY 'DEPTFILE TIDAK DAPAT DIBUKA, STATUS '
+001273             WS-DEPT-FILE-STATUS
+001274         STOP RUN
+001275     END-IF.
+001280     OPEN EXTEND AUDIT-LOG-FILE.
+001281     IF WS-AUDIT-FILE-STATUS NOT = '00'
+001282         OPEN OUTPUT AUDIT-LOG-FILE
+001283     END-IF.
+001290     OPEN INPUT CHECKPOINT-FILE.
+001300     IF WS-CKPT-FILE-STATUS = '00'
+001310         PERFORM 1050-READ-CHECKPOINT THRU 1050-EXIT
+001370         CLOSE CHECKPOINT-FILE
+001400     ELSE
+001410         CLOSE CHECKPOINT-FILE
+001420         DISPLAY 'TIDAK ADA CHECKPOINT, MULAI DARI AWAL.'
+001430     END-IF.
+001440 1000-EXIT.
+001450     EXIT.
+001451
+001452*****************************************************************
+001453*    1050-READ-CHECKPOINT - READ THE CHECKPOINT RECORD AND      *
+001454*    TRUST ITS SEQUENCE NUMBER ONLY IF IT WAS LEFT BY THIS SAME *
+001455*    BATCH ID. A CHECKPOINT FROM A DIFFERENT BATCH ID IS        *
+001456*    REPORTED AND IGNORED RATHER THAN USED TO SKIP THIS RUN'S   *
+001457*    TRANSACTIONS.                                               *
+001458*****************************************************************
+001459 1050-READ-CHECKPOINT.
+001460     READ CHECKPOINT-FILE
+001461         AT END
+001462             MOVE 0 TO WS-RESTART-SEQUENCE
+001463             GO TO 1050-EXIT
+001464     END-READ.
+001465     IF CKPT-BATCH-ID NOT = WS-BATCH-ID-ENTRY
+001466         MOVE 0 TO WS-RESTART-SEQUENCE
+001467         DISPLAY 'CHECKPOINT MILIK BATCH ID LAIN ('
+001468             CKPT-BATCH-ID '), DIABAIKAN.'
+001469         DISPLAY 'MULAI DARI AWAL.'
+001470         GO TO 1050-EXIT
+001471     END-IF.
+001472     MOVE CKPT-LAST-SEQUENCE TO WS-RESTART-SEQUENCE.
+001473     DISPLAY 'RESTART DARI CHECKPOINT, SEQUENCE '
+001474         WS-RESTART-SEQUENCE.
+001475 1050-EXIT.
+001476     EXIT.
+001460
+001470*****************************************************************
+001480*    2000-PROCESS-TRANSACTION - READ ONE TRANSACTION AND APPLY  *
+001490*    IT UNLESS IT WAS ALREADY DECIDED (APPLIED OR PERMANENTLY   *
+001500*    REJECTED) BEFORE THE LAST INTERRUPTION. THE CHECKPOINT IS  *
+001510*    ADVANCED ONCE A TERMINAL DECISION IS MADE SO A RERUN NEVER *
+001520*    RE-DECIDES A TRANSACTION, BUT NEVER SKIPS ONE THAT WAS     *
+001530*    NEVER REACHED.                                             *
+001540*****************************************************************
+001550 2000-PROCESS-TRANSACTION.
+001560     READ EMPLOYEE-TRANSACTION-FILE NEXT RECORD
+001570         AT END
+001580             SET WS-END-OF-TRANSACTIONS TO TRUE
+001590             GO TO 2000-EXIT
+001600     END-READ.
+001610     IF TRAN-SEQUENCE-NUMBER <= WS-RESTART-SEQUENCE
+001620         ADD 1 TO WS-SKIPPED-COUNT
+001630         GO TO 2000-EXIT
+001640     END-IF.
+001650     EVALUATE TRUE
+001660         WHEN TRAN-ADD
+001670             PERFORM 2100-APPLY-ADD THRU 2100-EXIT
+001680         WHEN TRAN-UPDATE
+001690             PERFORM 2200-APPLY-UPDATE THRU 2200-EXIT
+001700         WHEN OTHER
+001710             DISPLAY 'KODE TRANSAKSI TIDAK DIKENAL, SEQ '
+001720                 TRAN-SEQUENCE-NUMBER
+001730             ADD 1 TO WS-REJECTED-COUNT
+001740     END-EVALUATE.
+001750     PERFORM 2900-WRITE-CHECKPOINT THRU 2900-EXIT.
+001760 2000-EXIT.
+001770     EXIT.
+001780
+001790*****************************************************************
+001800*    2100-APPLY-ADD - VALIDATE, WRITE A NEW EMPLOYEE-RECORD     *
+001810*    FROM THE TRANSACTION, POST ANY INITIAL LEAVE BALANCE TO    *
+001820*    THE LEDGER AND LOG IT. THE CHECKPOINT IS ADVANCED BY THE   *
+001830*    CALLER ONCE THIS PARAGRAPH RETURNS, WHETHER APPLIED OR     *
+001840*    REJECTED.                                                  *
+001850*****************************************************************
+001860 2100-APPLY-ADD.
+001870     SET WS-DATA-IS-VALID TO TRUE.
+001880     PERFORM 2110-VALIDATE-DEPT THRU 2110-EXIT.
+001890     PERFORM 2120-VALIDATE-RANGES THRU 2120-EXIT.
+001900     IF WS-DATA-IS-INVALID
+001910         ADD 1 TO WS-REJECTED-COUNT
+001920         GO TO 2100-EXIT
+001930     END-IF.
+001940     MOVE TRAN-EMPLOYEE-ID TO EMPLOYEE-ID.
+001950     MOVE TRAN-EMPLOYEE-NAME TO EMPLOYEE-NAME.
+001960     MOVE TRAN-EMPLOYEE-DEPT TO EMPLOYEE-DEPT.
+001970     MOVE TRAN-EMPLOYEE-POSITION TO EMPLOYEE-POSITION.
+001980     MOVE TRAN-EMPLOYEE-SALARY TO EMPLOYEE-SALARY.
+001990     MOVE ZERO TO EMPLOYEE-LEAVE-BALANCE.
+002000     MOVE 'A' TO EMPLOYEE-STATUS.
+002010     WRITE EMPLOYEE-RECORD
+002020         INVALID KEY
+002030             DISPLAY 'ADD DITOLAK, ID SUDAH ADA, SEQ '
+002040                 TRAN-SEQUENCE-NUMBER
+002050             ADD 1 TO WS-REJECTED-COUNT
+002060             GO TO 2100-EXIT
+002070     END-WRITE.
+002080     IF TRAN-LEAVE-BALANCE > 0
+002090         MOVE 'J' TO WS-LVTXN-TYPE-ENTRY
+002100         MOVE TRAN-LEAVE-BALANCE TO WS-LVTXN-AMOUNT-ENTRY
+002110         MOVE 'Saldo cuti awal (batch)' TO WS-LVTXN-NOTE-ENTRY
+002120         PERFORM 2150-POST-LEAVE-TXN THRU 2150-EXIT
+002130     END-IF.
+002140     MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID.
+002150     SET AUDIT-OP-ADD TO TRUE.
+002160     MOVE 'BATCH RECORD ADDED' TO AUDIT-FIELD-NAME.
+002170     MOVE SPACES TO AUDIT-OLD-VALUE.
+002180     MOVE EMPLOYEE-NAME TO AUDIT-NEW-VALUE.
+002190     PERFORM 9100-WRITE-AUDIT-ENTRY THRU 9100-EXIT.
+002200     ADD 1 TO WS-APPLIED-COUNT.
+002210 2100-EXIT.
+002220     EXIT.
+002230
+002240*****************************************************************
+002250*    2110-VALIDATE-DEPT - REJECT ANY TRANSACTION WHOSE          *
+002260*    EMPLOYEE DEPARTMENT IS NOT A VALID CODE ON DEPARTMENT-FILE.*
+002270*****************************************************************
+002280 2110-VALIDATE-DEPT.
+002285     MOVE FUNCTION UPPER-CASE(TRAN-EMPLOYEE-DEPT)
+002286         TO TRAN-EMPLOYEE-DEPT.
+002290     MOVE TRAN-EMPLOYEE-DEPT TO DEPT-CODE.
+002300     READ DEPARTMENT-FILE
+002310         INVALID KEY
+002320             DISPLAY 'KODE DEPARTEMEN TIDAK VALID, SEQ '
+002330                 TRAN-SEQUENCE-NUMBER
+002340             SET WS-DATA-IS-INVALID TO TRUE
+002350     END-READ.
+002360 2110-EXIT.
+002370     EXIT.
+002380
+002390*****************************************************************
+002400*    2120-VALIDATE-RANGES - CHECK SALARY AND LEAVE BALANCE      *
+002410*    AGAINST THE CONFIGURED MIN/MAX LIMITS IN HRLIMIT.CPY.       *
+002420*****************************************************************
+002430 2120-VALIDATE-RANGES.
+002440     IF TRAN-EMPLOYEE-SALARY < HR-MIN-SALARY OR
+002450         TRAN-EMPLOYEE-SALARY > HR-MAX-SALARY
+002460         DISPLAY 'GAJI DI LUAR BATAS, SEQ ' TRAN-SEQUENCE-NUMBER
+002470         SET WS-DATA-IS-INVALID TO TRUE
+002480     END-IF.
+002490     IF TRAN-LEAVE-BALANCE < HR-MIN-LEAVE-BALANCE OR
+002500         TRAN-LEAVE-BALANCE > HR-MAX-LEAVE-BALANCE
+002510         DISPLAY 'SALDO CUTI DI LUAR BATAS, SEQ '
+002520             TRAN-SEQUENCE-NUMBER
+002530         SET WS-DATA-IS-INVALID TO TRUE
+002540     END-IF.
+002550 2120-EXIT.
+002560     EXIT.
+002570
+002580*****************************************************************
+002590*    2150-POST-LEAVE-TXN - APPEND ONE ENTRY TO THE LEAVE        *
+002600*    LEDGER FOR THE CURRENT EMPLOYEE AND RECOMPUTE THE          *
+002610*    EMPLOYEE-LEAVE-BALANCE RUNNING TOTAL VIA LVBAL.             *
+002620*****************************************************************
+002630 2150-POST-LEAVE-TXN.
+002640     MOVE EMPLOYEE-LEAVE-BALANCE TO WS-LVTXN-OLD-BALANCE.
+002650     OPEN EXTEND LEAVE-TRANSACTION-FILE.
+002651     IF WS-LVTXN-FILE-STATUS NOT = '00'
+002652         OPEN OUTPUT LEAVE-TRANSACTION-FILE
+002653     END-IF.
+002660     MOVE EMPLOYEE-ID TO LVTXN-EMPLOYEE-ID.
+002670     MOVE WS-LVTXN-TYPE-ENTRY TO LVTXN-TYPE.
+002680     MOVE WS-LVTXN-AMOUNT-ENTRY TO LVTXN-AMOUNT.
+002690     MOVE WS-YEAR TO LVTXN-YEAR.
+002700     MOVE WS-MONTH TO LVTXN-MONTH.
+002710     MOVE WS-DAY TO LVTXN-DAY.
+002720     MOVE WS-LVTXN-NOTE-ENTRY TO LVTXN-NOTE.
+002730     WRITE LEAVE-TRANSACTION-RECORD.
+002740     CLOSE LEAVE-TRANSACTION-FILE.
+002750     CALL 'LVBAL' USING EMPLOYEE-ID EMPLOYEE-LEAVE-BALANCE.
+002760     REWRITE EMPLOYEE-RECORD.
+002770     MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID.
+002780     SET AUDIT-OP-CHANGE TO TRUE.
+002790     MOVE 'LEAVE-BALANCE' TO AUDIT-FIELD-NAME.
+002800     MOVE WS-LVTXN-OLD-BALANCE TO AUDIT-OLD-VALUE.
+002810     MOVE EMPLOYEE-LEAVE-BALANCE TO AUDIT-NEW-VALUE.
+002820     PERFORM 9100-WRITE-AUDIT-ENTRY THRU 9100-EXIT.
+002830 2150-EXIT.
+002840     EXIT.
+002850
+002860*****************************************************************
+002870*    2200-APPLY-UPDATE - VALIDATE, REWRITE AN EXISTING           *
+002880*    EMPLOYEE-RECORD FROM THE TRANSACTION, POST SALARY HISTORY  *
+002890*    IF THE SALARY CHANGED, AND LOG EACH CHANGED FIELD. THE      *
+002900*    CHECKPOINT IS ADVANCED BY THE CALLER ONCE THIS PARAGRAPH    *
+002910*    RETURNS, WHETHER APPLIED OR REJECTED.                       *
+002920*****************************************************************
+002930 2200-APPLY-UPDATE.
+002940     MOVE TRAN-EMPLOYEE-ID TO EMPLOYEE-ID.
+002950     READ EMPLOYEE-FILE
+002960         INVALID KEY
+002970             DISPLAY 'UPDATE DITOLAK, ID TIDAK ADA, SEQ '
+002980                 TRAN-SEQUENCE-NUMBER
+002990             ADD 1 TO WS-REJECTED-COUNT
+003000             GO TO 2200-EXIT
+003010     END-READ.
+003020     SET WS-DATA-IS-VALID TO TRUE.
+003030     PERFORM 2110-VALIDATE-DEPT THRU 2110-EXIT.
+003040     IF WS-DATA-IS-INVALID
+003050         ADD 1 TO WS-REJECTED-COUNT
+003060         GO TO 2200-EXIT
+003070     END-IF.
+003071     MOVE EMPLOYEE-LEAVE-BALANCE TO TRAN-LEAVE-BALANCE.
+003072     PERFORM 2120-VALIDATE-RANGES THRU 2120-EXIT.
+003073     IF WS-DATA-IS-INVALID
+003074         ADD 1 TO WS-REJECTED-COUNT
+003075         GO TO 2200-EXIT
+003076     END-IF.
+003080     MOVE EMPLOYEE-NAME TO WS-OLD-NAME.
+003090     MOVE EMPLOYEE-DEPT TO WS-OLD-DEPT.
+003100     MOVE EMPLOYEE-POSITION TO WS-OLD-POSITION.
+003110     MOVE EMPLOYEE-SALARY TO WS-OLD-SALARY.
+003120     MOVE TRAN-EMPLOYEE-NAME TO EMPLOYEE-NAME.
+003130     MOVE TRAN-EMPLOYEE-DEPT TO EMPLOYEE-DEPT.
+003140     MOVE TRAN-EMPLOYEE-POSITION TO EMPLOYEE-POSITION.
+003150     MOVE TRAN-EMPLOYEE-SALARY TO EMPLOYEE-SALARY.
+003160     REWRITE EMPLOYEE-RECORD.
+003170     IF EMPLOYEE-SALARY NOT = WS-OLD-SALARY
+003180         PERFORM 2250-POST-SALARY-HISTORY THRU 2250-EXIT
+003190     END-IF.
+003200     PERFORM 2300-POST-AUDIT-TRAIL THRU 2300-EXIT.
+003210     ADD 1 TO WS-APPLIED-COUNT.
+003220 2200-EXIT.
+003230     EXIT.
+003240
+003250*****************************************************************
+003260*    2250-POST-SALARY-HISTORY - APPEND A SALARY-HISTORY-RECORD  *
+003270*    WHENEVER A BATCH UPDATE CHANGES EMPLOYEE-SALARY.           *
+003280*****************************************************************
+003290 2250-POST-SALARY-HISTORY.
+003300     OPEN EXTEND SALARY-HISTORY-FILE.
+003301     IF WS-SALHIST-FILE-STATUS NOT = '00'
+003302         OPEN OUTPUT SALARY-HISTORY-FILE
+003303     END-IF.
+003310     MOVE EMPLOYEE-ID TO SALHIST-EMPLOYEE-ID.
+003320     MOVE WS-OLD-SALARY TO SALHIST-OLD-SALARY.
+003330     MOVE EMPLOYEE-SALARY TO SALHIST-NEW-SALARY.
+003340     MOVE WS-YEAR TO SALHIST-EFF-YEAR.
+003350     MOVE WS-MONTH TO SALHIST-EFF-MONTH.
+003360     MOVE WS-DAY TO SALHIST-EFF-DAY.
+003370     MOVE 'Batch transaction update' TO SALHIST-REASON.
+003380     WRITE SALARY-HISTORY-RECORD.
+003390     CLOSE SALARY-HISTORY-FILE.
+003400 2250-EXIT.
+003410     EXIT.
+003420
+003430*****************************************************************
+003440*    2300-POST-AUDIT-TRAIL - LOG ONE AUDIT ENTRY FOR EACH FIELD *
+003450*    THAT THE TRANSACTION ACTUALLY CHANGED.                     *
+003460*****************************************************************
+003470 2300-POST-AUDIT-TRAIL.
+003480     IF EMPLOYEE-NAME NOT = WS-OLD-NAME
+003490         MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID
+003500         SET AUDIT-OP-CHANGE TO TRUE
+003510         MOVE 'EMPLOYEE-NAME' TO AUDIT-FIELD-NAME
+003520         MOVE WS-OLD-NAME TO AUDIT-OLD-VALUE
+003530         MOVE EMPLOYEE-NAME TO AUDIT-NEW-VALUE
+003540         PERFORM 9100-WRITE-AUDIT-ENTRY THRU 9100-EXIT
+003550     END-IF.
+003560     IF EMPLOYEE-DEPT NOT = WS-OLD-DEPT
+003570         MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID
+003580         SET AUDIT-OP-CHANGE TO TRUE
+003590         MOVE 'EMPLOYEE-DEPT' TO AUDIT-FIELD-NAME
+003600         MOVE WS-OLD-DEPT TO AUDIT-OLD-VALUE
+003610         MOVE EMPLOYEE-DEPT TO AUDIT-NEW-VALUE
+003620         PERFORM 9100-WRITE-AUDIT-ENTRY THRU 9100-EXIT
+003630     END-IF.
+003640     IF EMPLOYEE-POSITION NOT = WS-OLD-POSITION
+003650         MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID
+003660         SET AUDIT-OP-CHANGE TO TRUE
+003670         MOVE 'EMPLOYEE-POSITION' TO AUDIT-FIELD-NAME
+003680         MOVE WS-OLD-POSITION TO AUDIT-OLD-VALUE
+003690         MOVE EMPLOYEE-POSITION TO AUDIT-NEW-VALUE
+003700         PERFORM 9100-WRITE-AUDIT-ENTRY THRU 9100-EXIT
+003710     END-IF.
+003720     IF EMPLOYEE-SALARY NOT = WS-OLD-SALARY
+003730         MOVE EMPLOYEE-ID TO AUDIT-EMPLOYEE-ID
+003740         SET AUDIT-OP-CHANGE TO TRUE
+003750         MOVE 'EMPLOYEE-SALARY' TO AUDIT-FIELD-NAME
+003760         MOVE WS-OLD-SALARY TO WS-AUDIT-SALARY-EDIT
+003770         MOVE WS-AUDIT-SALARY-EDIT TO AUDIT-OLD-VALUE
+003780         MOVE EMPLOYEE-SALARY TO WS-AUDIT-SALARY-EDIT
+003790         MOVE WS-AUDIT-SALARY-EDIT TO AUDIT-NEW-VALUE
+003800         PERFORM 9100-WRITE-AUDIT-ENTRY THRU 9100-EXIT
+003810     END-IF.
+003820 2300-EXIT.
+003830     EXIT.
+003840
+003850*****************************************************************
+003860*    2900-WRITE-CHECKPOINT - RE-CREATE THE CHECKPOINT FILE WITH *
+003870*    THIS RUN'S BATCH ID AND THE SEQUENCE NUMBER OF THE         *
+003880*    TRANSACTION JUST DECIDED, SO A TRANSACTION IS NEVER        *
+003881*    RE-DECIDED ON A RERUN OF THE SAME BATCH ID REGARDLESS OF   *
+003890*    WHETHER IT WAS APPLIED OR PERMANENTLY REJECTED.            *
+003900*****************************************************************
+003910 2900-WRITE-CHECKPOINT.
+003911     MOVE WS-BATCH-ID-ENTRY TO CKPT-BATCH-ID.
+003920     MOVE TRAN-SEQUENCE-NUMBER TO CKPT-LAST-SEQUENCE.
+003930     OPEN OUTPUT CHECKPOINT-FILE.
+003940     WRITE CHECKPOINT-RECORD.
+003950     CLOSE CHECKPOINT-FILE.
+003960 2900-EXIT.
+003970     EXIT.
+003980
+003990*****************************************************************
+004000*    9000-TERMINATION - PRINT TOTALS AND CLOSE FILES.           *
+004010*****************************************************************
+004020 9000-TERMINATION.
+004030     DISPLAY 'TRANSAKSI DITERAPKAN  : ' WS-APPLIED-COUNT.
+004040     DISPLAY 'TRANSAKSI DILEWATI    : ' WS-SKIPPED-COUNT.
+004050     DISPLAY 'TRANSAKSI DITOLAK     : ' WS-REJECTED-COUNT.
+004060     CLOSE EMPLOYEE-FILE.
+004070     CLOSE EMPLOYEE-TRANSACTION-FILE.
+004080     CLOSE AUDIT-LOG-FILE.
+004090     CLOSE DEPARTMENT-FILE.
+004100     DISPLAY 'EMPLOYEE-BATCH-LOADER SELESAI.'.
+004110 9000-EXIT.
+004120     EXIT.
+004130
+004140*****************************************************************
+004150*    9100-WRITE-AUDIT-ENTRY - APPEND ONE ENTRY TO AUDIT-LOG-FILE.*
+004160*    THE CALLER SETS AUDIT-EMPLOYEE-ID, AUDIT-OPERATION,        *
+004170*    AUDIT-FIELD-NAME, AUDIT-OLD-VALUE AND AUDIT-NEW-VALUE      *
+004180*    BEFORE PERFORMING THIS PARAGRAPH.                          *
+004190*****************************************************************
+004200 9100-WRITE-AUDIT-ENTRY.
+004210     MOVE 'BATCH' TO AUDIT-OPERATOR.
+004220     MOVE WS-YEAR TO AUDIT-TS-YEAR.
+004230     MOVE WS-MONTH TO AUDIT-TS-MONTH.
+004240     MOVE WS-DAY TO AUDIT-TS-DAY.
+004250     ACCEPT WS-AUDIT-TIME-NUM FROM TIME.
+004260     MOVE WS-AUDIT-HOUR TO AUDIT-TS-HOUR.
+004270     MOVE WS-AUDIT-MINUTE TO AUDIT-TS-MINUTE.
+004280     MOVE WS-AUDIT-SECOND TO AUDIT-TS-SECOND.
+004290     WRITE AUDIT-LOG-RECORD.
+004300 9100-EXIT.
+004310     EXIT.
