@@ -0,0 +1,91 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. LVBAL.
+000030 AUTHOR. SDM-APPLICATIONS-TEAM.
+000040 INSTALLATION. HEAD-OFFICE-DATA-CENTER.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    PROGRAM   : LVBAL (LEAVE-BALANCE-RECALC)                   *
+000090*    PURPOSE   : GIVEN AN EMPLOYEE-ID, RE-DERIVE THE EMPLOYEE'S  *
+000100*                LEAVE BALANCE AS THE RUNNING TOTAL OF ALL OF    *
+000110*                THEIR LEAVE-TRANSACTION-FILE ENTRIES, CLAMPED   *
+000120*                TO THE CONFIGURED MIN/MAX LEAVE BALANCE.        *
+000130*                CALLED BY THE INTERACTIVE HR SYSTEM AND BY THE  *
+000140*                MONTHLY LEAVE ACCRUAL BATCH JOB.                *
+000150*                                                                *
+000160*    MODIFICATION HISTORY.                                      *
+000170*    DATE        INIT   DESCRIPTION                             *
+000180*    ----------  -----  ------------------------------------    *
+000190*    2026-08-09  AGT    INITIAL VERSION.                        *
+000200*    2026-08-09  AGT    TREAT A LEAVE-TRANSACTION-FILE THAT HAS  *
+000210*                       NEVER BEEN CREATED YET AS ZERO POSTED    *
+000220*                       TRANSACTIONS INSTEAD OF LOOPING FOREVER, *
+000230*                       AND CLAMP THE RESULT TO HR-MAX-LEAVE-    *
+000240*                       BALANCE SO EVERY CALLER GETS THE CAP.    *
+000250*****************************************************************
+000260
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     COPY LVTXNSEL.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  LEAVE-TRANSACTION-FILE.
+000350     COPY LEAVETXN.
+000360
+000370 WORKING-STORAGE SECTION.
+000380 01  WS-LVTXN-FILE-STATUS             PIC X(02).
+000390 77  WS-RUNNING-TOTAL                 PIC S9(05) COMP VALUE 0.
+000400 COPY HRLIMIT.
+000410
+000420 LINKAGE SECTION.
+000430 01  LVBAL-EMPLOYEE-ID                PIC 9(06).
+000440 01  LVBAL-COMPUTED-BALANCE           PIC 9(03).
+000450
+000460 PROCEDURE DIVISION USING LVBAL-EMPLOYEE-ID
+000470         LVBAL-COMPUTED-BALANCE.
+000480*****************************************************************
+000490*    0000-MAINLINE - SCAN THE LEDGER AND RETURN THE TOTAL,       *
+000500*    CLAMPED TO THE CONFIGURED MIN/MAX LEAVE BALANCE. A LEDGER   *
+000510*    THAT HAS NEVER BEEN CREATED YET (NO TRANSACTIONS POSTED     *
+000520*    AGAINST ANY EMPLOYEE) IS TREATED AS ZERO ENTRIES RATHER     *
+000530*    THAN AS AN ERROR.                                          *
+000540*****************************************************************
+000550 0000-MAINLINE.
+000560     MOVE 0 TO WS-RUNNING-TOTAL.
+000570     OPEN INPUT LEAVE-TRANSACTION-FILE.
+000580     IF WS-LVTXN-FILE-STATUS NOT = '00'
+000590         MOVE '10' TO WS-LVTXN-FILE-STATUS
+000600     ELSE
+000610         PERFORM 1000-ACCUMULATE THRU 1000-EXIT
+000620             UNTIL WS-LVTXN-FILE-STATUS = '10'
+000630         CLOSE LEAVE-TRANSACTION-FILE
+000640     END-IF.
+000650     IF WS-RUNNING-TOTAL < 0
+000660         MOVE 0 TO WS-RUNNING-TOTAL
+000670     END-IF.
+000680     IF WS-RUNNING-TOTAL > HR-MAX-LEAVE-BALANCE
+000690         MOVE HR-MAX-LEAVE-BALANCE TO WS-RUNNING-TOTAL
+000700     END-IF.
+000710     MOVE WS-RUNNING-TOTAL TO LVBAL-COMPUTED-BALANCE.
+000720     GOBACK.
+000730
+000740*****************************************************************
+000750*    1000-ACCUMULATE - ADD OR SUBTRACT ONE LEDGER ENTRY.        *
+000760*****************************************************************
+000770 1000-ACCUMULATE.
+000780     READ LEAVE-TRANSACTION-FILE NEXT RECORD
+000790         AT END
+000800             MOVE '10' TO WS-LVTXN-FILE-STATUS
+000810             GO TO 1000-EXIT
+000820     END-READ.
+000830     IF LVTXN-EMPLOYEE-ID = LVBAL-EMPLOYEE-ID
+000840         IF LVTXN-USAGE
+000850             SUBTRACT LVTXN-AMOUNT FROM WS-RUNNING-TOTAL
+000860         ELSE
+000870             ADD LVTXN-AMOUNT TO WS-RUNNING-TOTAL
+000880         END-IF
+000890     END-IF.
+000900 1000-EXIT.
+000910     EXIT.
